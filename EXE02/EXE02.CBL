@@ -10,11 +10,26 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU   ASSIGN TO DISK
-           ORGANIZATION IS  LINE  SEQUENTIAL.
-           
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  NUMERO-ENT
+           FILE STATUS  IS  WS-STATUS-ALU.
+
            SELECT CADATU   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ATU.
+
+           SELECT CADALU-EXC   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-EXC.
+
+           SELECT CKPT-EXE02   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CKPT.
+
+           SELECT LOG-EXE02   ASSIGN TO DISK
            ORGANIZATION IS  LINE  SEQUENTIAL.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD CADALU
@@ -25,27 +40,76 @@
 
            03 NUMERO-ENT       PIC 9(05).
            03 NOME-ENT         PIC X(20).
+           03 NOTA1-ENT        PIC 9(02)V99.
+           03 NOTA2-ENT        PIC 9(02)V99.
+           03 NOTA3-ENT        PIC 9(02)V99.
+           03 NOTA4-ENT        PIC 9(02)V99.
            03 SEXO-ENT         PIC X(01).
            03 DATA-NASCIMENTO-ENT.
               04 DD-ENT        PIC 9(02).
               04 MM-ENT        PIC 9(02).
               04 AAAA-ENT      PIC 9(04).
-       
+           03 FALTA-ENT        PIC 9(02).
+
        FD CADATU
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADATU.DAT".
+           VALUE OF FILE-ID IS "CADATU-EXE02.DAT".
 
        01 REG-SAI.
            03 NUMERO-SAI       PIC 9(05).
            03 NOME-SAI         PIC X(20).
+           03 SEXO-SAI         PIC X(01).
            03 DATA-NASCIMENTO-SAI.
               04 DD-SAI        PIC 9(02).
               04 MM-SAI        PIC 9(02).
-              04 AAAA-SAI      PIC 9(04). 
+              04 AAAA-SAI      PIC 9(04).
+           03 AGE-SAI          PIC 9(03).
+
+       FD CADALU-EXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU-EXC.DAT".
+
+       01 REG-EXC.
+           03 NUMERO-EXC       PIC 9(05).
+           03 DATA-NASCIMENTO-EXC.
+              04 DD-EXC        PIC 9(02).
+              04 MM-EXC        PIC 9(02).
+              04 AAAA-EXC      PIC 9(04).
+           03 MOTIVO-EXC       PIC X(02).
+
+       FD CKPT-EXE02
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPT-EXE02.DAT".
+
+       01 REG-CKPT-EXE02.
+           COPY CKPT01.
+
+       FD LOG-EXE02
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOG-EXE02.DAT".
+
+       01 REG-LOG                 PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
-       
+       77 WS-DATA-VALIDA  PIC X(01).
+       77 WS-DIAS-MES     PIC 9(02).
+       77 WS-STATUS-CKPT     PIC X(02) VALUE "00".
+       77 WS-CONTADOR-LIDO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-CKPT   PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT  PIC 9(05) VALUE 1000.
+       77 WS-STATUS-ALU      PIC X(02) VALUE "00".
+       77 WS-STATUS-ATU      PIC X(02) VALUE "00".
+       77 WS-STATUS-EXC      PIC X(02) VALUE "00".
+       77 WS-QTD-ERROS-IO    PIC 9(05) VALUE ZEROS.
+       77 WS-CONTADOR-GRAVADO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-EXCECAO   PIC 9(07) VALUE ZEROS.
+       01 WS-LINHA-LOG             PIC X(80).
+       01 WS-DATA-SISTEMA.
+           03 WS-AAAA-ATUAL    PIC 9(04).
+           03 WS-MM-ATUAL      PIC 9(02).
+           03 WS-DD-ATUAL      PIC 9(02).
+
        PROCEDURE DIVISION.
        PGM-EM01EX02.
            PERFORM INICIO.
@@ -57,27 +121,170 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADALU
-                OUTPUT CADATU.
+           PERFORM LE-CHECKPOINT.
+           OPEN INPUT CADALU.
+           PERFORM VERIFICA-STATUS-ALU.
+           IF WS-CONTADOR-CKPT > 0
+               OPEN EXTEND CADATU
+                    EXTEND CADALU-EXC
+           ELSE
+               OPEN OUTPUT CADATU
+                    OUTPUT CADALU-EXC
+           END-IF.
+           PERFORM VERIFICA-STATUS-ATU.
+           PERFORM VERIFICA-STATUS-EXC.
+           OPEN OUTPUT LOG-EXE02.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-SISTEMA.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM PULA-CHECKPOINT.
            PERFORM LEITURA.
 
+       LE-CHECKPOINT.
+           OPEN INPUT CKPT-EXE02.
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT-EXE02
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-CKPT = "00"
+                   MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-IF
+               CLOSE CKPT-EXE02
+           END-IF.
+
+       PULA-CHECKPOINT.
+           PERFORM WS-CONTADOR-CKPT TIMES
+               IF FIM-ARQ NOT = "SIM"
+                   READ CADALU
+                       AT END MOVE "SIM" TO FIM-ARQ
+                   END-READ
+                   ADD 1 TO WS-CONTADOR-LIDO
+               END-IF
+           END-PERFORM.
+
+       CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-LIDO.
+           IF FUNCTION MOD (WS-CONTADOR-LIDO, WS-INTERVALO-CKPT) = 0
+               PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-EXE02.
+           MOVE WS-CONTADOR-LIDO TO CONTADOR-CKPT.
+           WRITE REG-CKPT-EXE02.
+           CLOSE CKPT-EXE02.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS TO WS-CONTADOR-LIDO.
+           PERFORM GRAVA-CHECKPOINT.
+
+       VERIFICA-STATUS-ALU.
+           IF WS-STATUS-ALU NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       VERIFICA-STATUS-ATU.
+           IF WS-STATUS-ATU NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-EXC.
+           IF WS-STATUS-EXC NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
        LEITURA.
-           READ CADALU
-                AT END
-                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT = "SIM"
+               READ CADALU
+                    AT END
+                    MOVE "SIM" TO FIM-ARQ
+               END-READ
+               IF FIM-ARQ NOT = "SIM"
+                   PERFORM VERIFICA-STATUS-ALU
+               END-IF
+           END-IF.
 
        PRINCIPAL.
-           PERFORM GRAVACAO.
+           PERFORM VALIDA-DATA.
+           IF WS-DATA-VALIDA = "S"
+               PERFORM CALCULA-IDADE
+               PERFORM GRAVACAO
+           ELSE
+               PERFORM GRAVA-EXCECAO.
+           PERFORM CONTROLA-CHECKPOINT.
            PERFORM LEITURA.
 
+       VALIDA-DATA.
+           MOVE "S" TO WS-DATA-VALIDA.
+           IF MM-ENT < 1 OR MM-ENT > 12
+               MOVE "N" TO WS-DATA-VALIDA
+           ELSE
+               PERFORM DIAS-NO-MES
+               IF DD-ENT < 1 OR DD-ENT > WS-DIAS-MES
+                   MOVE "N" TO WS-DATA-VALIDA
+               END-IF
+           END-IF.
+
+       DIAS-NO-MES.
+           EVALUATE MM-ENT
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DIAS-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES
+               WHEN 2
+                   IF (FUNCTION MOD (AAAA-ENT, 4) = 0 AND
+                       FUNCTION MOD (AAAA-ENT, 100) NOT = 0)
+                      OR FUNCTION MOD (AAAA-ENT, 400) = 0
+                       MOVE 29 TO WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES
+                   END-IF
+           END-EVALUATE.
+
+       GRAVA-EXCECAO.
+           MOVE NUMERO-ENT TO NUMERO-EXC.
+           MOVE DD-ENT TO DD-EXC.
+           MOVE MM-ENT TO MM-EXC.
+           MOVE AAAA-ENT TO AAAA-EXC.
+           MOVE "DT" TO MOTIVO-EXC.
+           WRITE REG-EXC.
+           PERFORM VERIFICA-STATUS-EXC.
+           ADD 1 TO WS-CONTADOR-EXCECAO.
+
+       CALCULA-IDADE.
+           COMPUTE AGE-SAI = WS-AAAA-ATUAL - AAAA-ENT.
+           IF (WS-MM-ATUAL < MM-ENT) OR
+              (WS-MM-ATUAL = MM-ENT AND WS-DD-ATUAL < DD-ENT)
+               SUBTRACT 1 FROM AGE-SAI.
+
        GRAVACAO.
            MOVE NUMERO-ENT TO NUMERO-SAI.
            MOVE NOME-ENT TO NOME-SAI.
+           MOVE SEXO-ENT TO SEXO-SAI.
            MOVE DD-ENT TO DD-SAI.
            MOVE MM-ENT TO MM-SAI.
            MOVE AAAA-ENT TO AAAA-SAI.
            WRITE REG-SAI.
+           PERFORM VERIFICA-STATUS-ATU.
+           ADD 1 TO WS-CONTADOR-GRAVADO.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           STRING "EXE02 - LIDOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-LIDO DELIMITED BY SIZE
+                  "  GRAVADOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-GRAVADO DELIMITED BY SIZE
+                  "  EXCECOES: " DELIMITED BY SIZE
+                  WS-CONTADOR-EXCECAO DELIMITED BY SIZE
+                  "  ERROS IO: " DELIMITED BY SIZE
+                  WS-QTD-ERROS-IO DELIMITED BY SIZE
+               INTO WS-LINHA-LOG.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
 
        TERMINO.
+           PERFORM ZERA-CHECKPOINT.
+           PERFORM GRAVA-LOG-EXECUCAO.
+           IF WS-QTD-ERROS-IO > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
            CLOSE  CADALU
-                  CADATU.
+                  CADATU
+                  CADALU-EXC
+                  LOG-EXE02.
