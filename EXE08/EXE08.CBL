@@ -10,36 +10,112 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADFUN   ASSIGN TO DISK
-           ORGANIZATION IS  LINE  SEQUENTIAL.
-           
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-FUN.
+
            SELECT CAD-SAI   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-SAI.
+
+           SELECT CAD-AUD   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-AUD.
+
+           SELECT CADFUN-EXC   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-EXC.
+
+           SELECT CAD-HIST   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-HIST.
+
+           SELECT CKPT-EXE08   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CKPT.
+
+           SELECT LOG-EXE08   ASSIGN TO DISK
            ORGANIZATION IS  LINE  SEQUENTIAL.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD CADFUN
            LABEL  RECORD  ARE STANDARD
            VALUE  OF FILE-ID IS "CADFUN.DAT".
-       
+
        01 REG-ENT.
-           03 CODIGO-ENT     PIC 9(05).
-           03 NOME-ENT       PIC X(20).
-           03 SALARIO-ENT    PIC 9(05)V99.
-       
+           COPY EMPREG01 REPLACING ==PREFIXO-ENT== BY ==CODIGO-ENT==
+                                   ==TAM-NOME== BY ==20==.
+
        FD CAD-SAI
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CAD-SAI.DAT".
+           VALUE OF FILE-ID IS "CAD-SAI-FUN.DAT".
 
        01 REG-SAI.
-           03 CODIGO-SAI     PIC 9(04).
-           03 NOME-SAI       PIC X(20).
-           03 SALARIO-SAI    PIC 9(05)V99.
+           COPY EMPSAI01 REPLACING ==PREFIXO-SAI== BY ==CODIGO-SAI==
+                                   ==TAM-NOME== BY ==20==.
+
+       FD CAD-AUD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-AUD.DAT".
+
+       01 REG-AUD.
+           03 CODIGO-AUD          PIC 9(05).
+           03 SALARIO-ANT-AUD     PIC 9(05)V99.
+           03 PERCENTUAL-AUD      PIC 9(02).
+           03 SALARIO-NOVO-AUD    PIC 9(05)V99.
+
+       FD CADFUN-EXC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN-EXC.DAT".
+
+       01 REG-EXC.
+           03 CODIGO-EXC           PIC 9(05).
+           03 SALARIO-EXC          PIC 9(05)V99.
+           03 MOTIVO-EXC           PIC X(02).
+
+       FD CAD-HIST
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-HIST.DAT".
+
+       01 REG-HIST.
+           03 CODIGO-HIST          PIC 9(05).
+           03 DATA-HIST            PIC 9(08).
+           03 VALOR-REAJUSTE-HIST  PIC 9(05)V99.
+
+       FD CKPT-EXE08
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPT-EXE08.DAT".
 
+       01 REG-CKPT-EXE08.
+           COPY CKPT01.
+
+       FD LOG-EXE08
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOG-EXE08.DAT".
+
+       01 REG-LOG                 PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
        77 REAJUSTE   PIC 9(05)V99 VALUE ZEROS.
-       
+       77 WS-SALARIO-ANTIGO  PIC 9(05)V99 VALUE ZEROS.
+       77 WS-PERCENTUAL      PIC 9(02) VALUE ZEROS.
+       77 WS-VALOR-REAJUSTE  PIC 9(05)V99 VALUE ZEROS.
+       77 WS-DATA-SISTEMA    PIC 9(08) VALUE ZEROS.
+       77 WS-STATUS-CKPT     PIC X(02) VALUE "00".
+       77 WS-CONTADOR-LIDO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-CKPT   PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT  PIC 9(05) VALUE 1000.
+       77 WS-STATUS-FUN      PIC X(02) VALUE "00".
+       77 WS-STATUS-SAI      PIC X(02) VALUE "00".
+       77 WS-STATUS-AUD      PIC X(02) VALUE "00".
+       77 WS-STATUS-EXC      PIC X(02) VALUE "00".
+       77 WS-STATUS-HIST     PIC X(02) VALUE "00".
+       77 WS-QTD-ERROS-IO    PIC 9(05) VALUE ZEROS.
+       77 WS-CONTADOR-GRAVADO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-EXCECAO   PIC 9(07) VALUE ZEROS.
+       01 WS-LINHA-LOG             PIC X(80).
+
        PROCEDURE DIVISION.
        PGM-EM01EX08.
            PERFORM INICIO.
@@ -50,34 +126,130 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADFUN
-                OUTPUT CAD-SAI.
+           PERFORM LE-CHECKPOINT.
+           OPEN INPUT CADFUN.
+           PERFORM VERIFICA-STATUS-FUN.
+           IF WS-CONTADOR-CKPT > 0
+               OPEN EXTEND CAD-SAI
+                    EXTEND CAD-AUD
+                    EXTEND CADFUN-EXC
+           ELSE
+               OPEN OUTPUT CAD-SAI
+                    OUTPUT CAD-AUD
+                    OUTPUT CADFUN-EXC
+           END-IF.
+           PERFORM VERIFICA-STATUS-SAI.
+           PERFORM VERIFICA-STATUS-AUD.
+           PERFORM VERIFICA-STATUS-EXC.
+           OPEN EXTEND CAD-HIST.
+           PERFORM VERIFICA-STATUS-HIST.
+           OPEN OUTPUT LOG-EXE08.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-SISTEMA.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM PULA-CHECKPOINT.
            PERFORM LEITURA.
 
+       LE-CHECKPOINT.
+           OPEN INPUT CKPT-EXE08.
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT-EXE08
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-CKPT = "00"
+                   MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-IF
+               CLOSE CKPT-EXE08
+           END-IF.
+
+       PULA-CHECKPOINT.
+           PERFORM WS-CONTADOR-CKPT TIMES
+               IF FIM-ARQ NOT = "SIM"
+                   READ CADFUN
+                       AT END MOVE "SIM" TO FIM-ARQ
+                   END-READ
+                   ADD 1 TO WS-CONTADOR-LIDO
+               END-IF
+           END-PERFORM.
+
+       CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-LIDO.
+           IF FUNCTION MOD (WS-CONTADOR-LIDO, WS-INTERVALO-CKPT) = 0
+               PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-EXE08.
+           MOVE WS-CONTADOR-LIDO TO CONTADOR-CKPT.
+           WRITE REG-CKPT-EXE08.
+           CLOSE CKPT-EXE08.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS TO WS-CONTADOR-LIDO.
+           PERFORM GRAVA-CHECKPOINT.
+
+       VERIFICA-STATUS-FUN.
+           IF WS-STATUS-FUN NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       VERIFICA-STATUS-SAI.
+           IF WS-STATUS-SAI NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-AUD.
+           IF WS-STATUS-AUD NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-EXC.
+           IF WS-STATUS-EXC NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-HIST.
+           IF WS-STATUS-HIST NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
        LEITURA.
-           READ CADFUN
-                AT END
-                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT = "SIM"
+               READ CADFUN
+                    AT END
+                    MOVE "SIM" TO FIM-ARQ
+               END-READ
+               IF FIM-ARQ NOT = "SIM"
+                   PERFORM VERIFICA-STATUS-FUN
+               END-IF
+           END-IF.
 
        PRINCIPAL.
-           PERFORM CALCREAJUSTE.
-           PERFORM GRAVACAO.
+           IF SALARIO-ENT NOT GREATER THAN ZERO
+               PERFORM GRAVA-EXCECAO
+           ELSE
+               PERFORM CALCREAJUSTE
+               PERFORM GRAVACAO
+               PERFORM GRAVA-AUDITORIA
+               PERFORM GRAVA-HISTORICO
+           END-IF.
+           PERFORM CONTROLA-CHECKPOINT.
            PERFORM LEITURA.
-       
+
        CALCREAJUSTE.
+           MOVE SALARIO-ENT TO WS-SALARIO-ANTIGO.
            IF (SALARIO-ENT > 2000) THEN
+               MOVE 10 TO WS-PERCENTUAL
                MULTIPLY SALARIO-ENT
                    BY 0.1
-                   GIVING REAJUSTE
+                   GIVING WS-VALOR-REAJUSTE
            ELSE
              IF ((SALARIO-ENT > 1000) AND (SALARIO-ENT NOT GREATER THAN 2000)) THEN
+               MOVE 11 TO WS-PERCENTUAL
                MULTIPLY SALARIO-ENT
                    BY 0.11
-                   GIVING REAJUSTE
+                   GIVING WS-VALOR-REAJUSTE
              ELSE
+               MOVE 12 TO WS-PERCENTUAL
                MULTIPLY SALARIO-ENT
                    BY 0.12
-                   GIVING REAJUSTE.
+                   GIVING WS-VALOR-REAJUSTE.
+           MOVE WS-VALOR-REAJUSTE TO REAJUSTE.
            ADD
                SALARIO-ENT
                TO REAJUSTE.
@@ -87,7 +259,54 @@
            MOVE NOME-ENT TO NOME-SAI.
            MOVE REAJUSTE TO SALARIO-SAI.
            WRITE REG-SAI.
+           PERFORM VERIFICA-STATUS-SAI.
+           ADD 1 TO WS-CONTADOR-GRAVADO.
+
+       GRAVA-AUDITORIA.
+           MOVE CODIGO-ENT TO CODIGO-AUD.
+           MOVE WS-SALARIO-ANTIGO TO SALARIO-ANT-AUD.
+           MOVE WS-PERCENTUAL TO PERCENTUAL-AUD.
+           MOVE REAJUSTE TO SALARIO-NOVO-AUD.
+           WRITE REG-AUD.
+           PERFORM VERIFICA-STATUS-AUD.
+
+       GRAVA-HISTORICO.
+           MOVE CODIGO-ENT TO CODIGO-HIST.
+           MOVE WS-DATA-SISTEMA TO DATA-HIST.
+           MOVE WS-VALOR-REAJUSTE TO VALOR-REAJUSTE-HIST.
+           WRITE REG-HIST.
+           PERFORM VERIFICA-STATUS-HIST.
+
+       GRAVA-EXCECAO.
+           MOVE CODIGO-ENT TO CODIGO-EXC.
+           MOVE SALARIO-ENT TO SALARIO-EXC.
+           MOVE "SL" TO MOTIVO-EXC.
+           WRITE REG-EXC.
+           PERFORM VERIFICA-STATUS-EXC.
+           ADD 1 TO WS-CONTADOR-EXCECAO.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           STRING "EXE08 - LIDOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-LIDO DELIMITED BY SIZE
+                  "  GRAVADOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-GRAVADO DELIMITED BY SIZE
+                  "  EXCECOES: " DELIMITED BY SIZE
+                  WS-CONTADOR-EXCECAO DELIMITED BY SIZE
+                  "  ERROS IO: " DELIMITED BY SIZE
+                  WS-QTD-ERROS-IO DELIMITED BY SIZE
+               INTO WS-LINHA-LOG.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
 
        TERMINO.
+           PERFORM ZERA-CHECKPOINT.
+           PERFORM GRAVA-LOG-EXECUCAO.
+           IF WS-QTD-ERROS-IO > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
            CLOSE  CADFUN
-                  CAD-SAI.
+                  CAD-SAI
+                  CAD-AUD
+                  CADFUN-EXC
+                  CAD-HIST
+                  LOG-EXE08.
