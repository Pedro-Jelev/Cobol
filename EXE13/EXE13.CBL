@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE13.
+       DATE-WRITTEN.  20/03/2024.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-EXE13   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+           SELECT CADCLI1      ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADALU-ENT   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CAD-ENT      ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADFUN       ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT LOG-EXE13    ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARM-EXE13
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE13.DAT".
+
+       01 REG-PARM-EXE13.
+           03 TIPO-SEQ-PARM    PIC X(01).
+
+       FD CADCLI1
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI1.DAT".
+
+       01 REG-CLI.
+           03 COD-CLI     PIC 9(05).
+           03 NOME-CLI    PIC X(20).
+
+       FD CADALU-ENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU-ENT.DAT".
+
+       01 REG-ALU.
+           03 NUMERO-ALU      PIC X(05).
+           03 RESTO-ALU       PIC X(47).
+
+       FD CAD-ENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-ENT.DAT".
+
+       01 REG-EMP.
+           COPY EMPREG01 REPLACING ==PREFIXO-ENT== BY ==MATRICULA-EMP==
+                                   ==TAM-NOME== BY ==30==.
+
+       FD CADFUN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADFUN.DAT".
+
+       01 REG-FUN.
+           COPY EMPREG01 REPLACING ==PREFIXO-ENT== BY ==CODIGO-FUN==
+                                   ==TAM-NOME== BY ==20==.
+
+       FD LOG-EXE13
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOG-EXE13.DAT".
+
+       01 REG-LOG                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-STATUS-PARM      PIC X(02) VALUE "00".
+       77 WS-TIPO-SEQ         PIC X(01) VALUE "C".
+       77 WS-FIM-ARQ          PIC X(03) VALUE "NAO".
+       77 WS-ULTIMA-CHAVE     PIC X(05) VALUE SPACES.
+       77 WS-CHAVE-ATUAL      PIC X(05) VALUE SPACES.
+       77 WS-FORA-SEQ         PIC X(01) VALUE "N".
+       77 WS-QTD-LIDOS        PIC 9(07) VALUE ZEROS.
+       01 WS-LINHA-LOG              PIC X(80).
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX13.
+           PERFORM INICIO.
+           EVALUATE WS-TIPO-SEQ
+               WHEN "C" PERFORM VERIFICA-CADCLI1
+               WHEN "L" PERFORM VERIFICA-CADALU
+               WHEN "E" PERFORM VERIFICA-CADENT
+               WHEN "F" PERFORM VERIFICA-CADFUN
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT LOG-EXE13.
+           PERFORM LE-PARAMETRO.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE13.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE13
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE TIPO-SEQ-PARM TO WS-TIPO-SEQ
+               END-IF
+               CLOSE PARM-EXE13
+           END-IF.
+
+       VERIFICA-CADCLI1.
+           MOVE SPACES TO WS-ULTIMA-CHAVE.
+           MOVE "N" TO WS-FORA-SEQ.
+           MOVE ZEROS TO WS-QTD-LIDOS.
+           MOVE "NAO" TO WS-FIM-ARQ.
+           PERFORM LE-CADCLI1.
+           PERFORM GRAVA-LOG-RESULTADO.
+
+       LE-CADCLI1.
+           OPEN INPUT CADCLI1.
+           PERFORM UNTIL WS-FIM-ARQ = "SIM"
+               READ CADCLI1
+                   AT END MOVE "SIM" TO WS-FIM-ARQ
+               END-READ
+               IF WS-FIM-ARQ NOT = "SIM"
+                   ADD 1 TO WS-QTD-LIDOS
+                   MOVE COD-CLI TO WS-CHAVE-ATUAL
+                   IF WS-CHAVE-ATUAL < WS-ULTIMA-CHAVE
+                       MOVE "S" TO WS-FORA-SEQ
+                   END-IF
+                   MOVE WS-CHAVE-ATUAL TO WS-ULTIMA-CHAVE
+               END-IF
+           END-PERFORM.
+           CLOSE CADCLI1.
+
+       VERIFICA-CADALU.
+           MOVE SPACES TO WS-ULTIMA-CHAVE.
+           MOVE "N" TO WS-FORA-SEQ.
+           MOVE ZEROS TO WS-QTD-LIDOS.
+           MOVE "NAO" TO WS-FIM-ARQ.
+           PERFORM LE-CADALU.
+           PERFORM GRAVA-LOG-RESULTADO.
+
+       LE-CADALU.
+           OPEN INPUT CADALU-ENT.
+           PERFORM UNTIL WS-FIM-ARQ = "SIM"
+               READ CADALU-ENT
+                   AT END MOVE "SIM" TO WS-FIM-ARQ
+               END-READ
+               IF WS-FIM-ARQ NOT = "SIM"
+                   ADD 1 TO WS-QTD-LIDOS
+                   MOVE NUMERO-ALU TO WS-CHAVE-ATUAL
+                   IF WS-CHAVE-ATUAL < WS-ULTIMA-CHAVE
+                       MOVE "S" TO WS-FORA-SEQ
+                   END-IF
+                   MOVE WS-CHAVE-ATUAL TO WS-ULTIMA-CHAVE
+               END-IF
+           END-PERFORM.
+           CLOSE CADALU-ENT.
+
+       VERIFICA-CADENT.
+           MOVE SPACES TO WS-ULTIMA-CHAVE.
+           MOVE "N" TO WS-FORA-SEQ.
+           MOVE ZEROS TO WS-QTD-LIDOS.
+           MOVE "NAO" TO WS-FIM-ARQ.
+           PERFORM LE-CADENT.
+           PERFORM GRAVA-LOG-RESULTADO.
+
+       LE-CADENT.
+           OPEN INPUT CAD-ENT.
+           PERFORM UNTIL WS-FIM-ARQ = "SIM"
+               READ CAD-ENT
+                   AT END MOVE "SIM" TO WS-FIM-ARQ
+               END-READ
+               IF WS-FIM-ARQ NOT = "SIM"
+                   ADD 1 TO WS-QTD-LIDOS
+                   MOVE MATRICULA-EMP TO WS-CHAVE-ATUAL
+                   IF WS-CHAVE-ATUAL < WS-ULTIMA-CHAVE
+                       MOVE "S" TO WS-FORA-SEQ
+                   END-IF
+                   MOVE WS-CHAVE-ATUAL TO WS-ULTIMA-CHAVE
+               END-IF
+           END-PERFORM.
+           CLOSE CAD-ENT.
+
+       VERIFICA-CADFUN.
+           MOVE SPACES TO WS-ULTIMA-CHAVE.
+           MOVE "N" TO WS-FORA-SEQ.
+           MOVE ZEROS TO WS-QTD-LIDOS.
+           MOVE "NAO" TO WS-FIM-ARQ.
+           PERFORM LE-CADFUN.
+           PERFORM GRAVA-LOG-RESULTADO.
+
+       LE-CADFUN.
+           OPEN INPUT CADFUN.
+           PERFORM UNTIL WS-FIM-ARQ = "SIM"
+               READ CADFUN
+                   AT END MOVE "SIM" TO WS-FIM-ARQ
+               END-READ
+               IF WS-FIM-ARQ NOT = "SIM"
+                   ADD 1 TO WS-QTD-LIDOS
+                   MOVE CODIGO-FUN TO WS-CHAVE-ATUAL
+                   IF WS-CHAVE-ATUAL < WS-ULTIMA-CHAVE
+                       MOVE "S" TO WS-FORA-SEQ
+                   END-IF
+                   MOVE WS-CHAVE-ATUAL TO WS-ULTIMA-CHAVE
+               END-IF
+           END-PERFORM.
+           CLOSE CADFUN.
+
+       GRAVA-LOG-RESULTADO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           IF WS-FORA-SEQ = "S"
+               STRING "SEQUENCE ERROR DETECTED - "
+                      WS-QTD-LIDOS DELIMITED BY SIZE
+                      " RECORDS READ" DELIMITED BY SIZE
+                   INTO WS-LINHA-LOG
+           ELSE
+               STRING "INPUT ALREADY IN SEQUENCE - " DELIMITED BY SIZE
+                      WS-QTD-LIDOS DELIMITED BY SIZE
+                      " RECORDS READ" DELIMITED BY SIZE
+                   INTO WS-LINHA-LOG
+           END-IF.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
+
+       TERMINO.
+           IF WS-FORA-SEQ = "S"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           CLOSE LOG-EXE13.
