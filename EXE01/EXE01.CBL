@@ -10,11 +10,32 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADCLI1   ASSIGN TO DISK
-           ORGANIZATION IS  LINE  SEQUENTIAL.
-           
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CLI1.
+
            SELECT CADCLI2   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CLI2.
+
+           SELECT CADCLI-REJ   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-REJ.
+
+           SELECT LOG-EXE01   ASSIGN TO DISK
            ORGANIZATION IS  LINE  SEQUENTIAL.
-       
+
+           SELECT PARM-EXE01   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+           SELECT CADCLI2-ANT  ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ANT.
+
+           SELECT CKPT-EXE01   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
        FD CADCLI1
@@ -34,9 +55,75 @@
            03 NOME-SAI     PIC X(20).
            03 COD-SAI      PIC 9(05).
 
+       01 REG-TRAILER-SAI.
+           03 TRAILER-ID-SAI     PIC X(03).
+           03 TOTAL-REG-SAI      PIC 9(07).
+           03 HASH-COD-SAI       PIC 9(10).
+
+       FD CADCLI-REJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI-REJ.DAT".
+
+       01 REG-REJ-SAI.
+           03 COD-REJ      PIC 9(05).
+           03 NOME-REJ     PIC X(20).
+           03 MOTIVO-REJ   PIC X(02).
+
+       FD PARM-EXE01
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE01.DAT".
+
+       01 REG-PARM.
+           03 MODO-PARM    PIC X(01).
+
+       FD CADCLI2-ANT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI2-ANT.DAT".
+
+       01 REG-ANT.
+           03 NOME-ANT     PIC X(20).
+           03 COD-ANT      PIC 9(05).
+
+       FD CKPT-EXE01
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPT-EXE01.DAT".
+
+       01 REG-CKPT-EXE01.
+           COPY CKPT01.
+
+       FD LOG-EXE01
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOG-EXE01.DAT".
+
+       01 REG-LOG                 PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77 WS-STATUS-CLI1    PIC X(02) VALUE "00".
+       77 WS-STATUS-CLI2    PIC X(02) VALUE "00".
+       77 WS-STATUS-REJ     PIC X(02) VALUE "00".
+       77 WS-QTD-ERROS-IO   PIC 9(05) VALUE ZEROS.
+       77 WS-CONTADOR-REJ   PIC 9(07) VALUE ZEROS.
+       01 WS-LINHA-LOG            PIC X(80).
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
-       
+       77 WS-FIM-ANT     PIC X(03) VALUE "NAO".
+       77 WS-FIM-GRAVADO PIC X(03) VALUE "NAO".
+       77 WS-TOTAL-REG   PIC 9(07) VALUE ZEROS.
+       77 WS-HASH-COD    PIC 9(10) VALUE ZEROS.
+       77 WS-IDX         PIC 9(06).
+       77 WS-STATUS-PARM PIC X(02) VALUE "00".
+       77 WS-STATUS-ANT  PIC X(02) VALUE "00".
+       77 WS-MODO-EXEC   PIC X(01) VALUE "F".
+       77 WS-STATUS-CKPT     PIC X(02) VALUE "00".
+       77 WS-CONTADOR-LIDO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-CKPT   PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT  PIC 9(05) VALUE 1000.
+       01 WS-TABELA-COD.
+           03 WS-FLAG-COD  PIC X(01) OCCURS 100000 TIMES VALUE "N".
+       01 WS-TABELA-ANT.
+           03 WS-ANT-OCORRE OCCURS 100000 TIMES.
+               05 WS-ANT-EXISTE  PIC X(01) VALUE "N".
+               05 WS-ANT-NOME    PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
        PGM-EM01EX01.
            PERFORM INICIO.
@@ -48,24 +135,213 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADCLI1
-                OUTPUT CADCLI2.
+           PERFORM LE-CHECKPOINT.
+           OPEN INPUT CADCLI1.
+           PERFORM VERIFICA-STATUS-CLI1.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM CARREGA-COD-GRAVADOS
+               OPEN EXTEND CADCLI2
+                    EXTEND CADCLI-REJ
+           ELSE
+               OPEN OUTPUT CADCLI2
+                    OUTPUT CADCLI-REJ
+           END-IF.
+           PERFORM VERIFICA-STATUS-CLI2.
+           PERFORM VERIFICA-STATUS-REJ.
+           OPEN OUTPUT LOG-EXE01.
+           PERFORM LE-PARAMETRO.
+           IF WS-MODO-EXEC = "D"
+               PERFORM CARREGA-ANTERIOR.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM PULA-CHECKPOINT.
            PERFORM LEITURA.
 
+       LE-CHECKPOINT.
+           OPEN INPUT CKPT-EXE01.
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT-EXE01
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-CKPT = "00"
+                   MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-IF
+               CLOSE CKPT-EXE01
+           END-IF.
+
+       PULA-CHECKPOINT.
+           PERFORM WS-CONTADOR-CKPT TIMES
+               IF FIM-ARQ NOT = "SIM"
+                   READ CADCLI1
+                       AT END MOVE "SIM" TO FIM-ARQ
+                   END-READ
+                   ADD 1 TO WS-CONTADOR-LIDO
+               END-IF
+           END-PERFORM.
+
+       CARREGA-COD-GRAVADOS.
+           OPEN INPUT CADCLI2.
+           IF WS-STATUS-CLI2 = "00"
+               PERFORM LEITURA-GRAVADO
+               PERFORM UNTIL WS-FIM-GRAVADO = "SIM"
+                   PERFORM REGISTRA-GRAVADO
+                   PERFORM LEITURA-GRAVADO
+               END-PERFORM
+               CLOSE CADCLI2
+           END-IF.
+
+       LEITURA-GRAVADO.
+           READ CADCLI2
+               AT END MOVE "SIM" TO WS-FIM-GRAVADO
+           END-READ.
+
+       REGISTRA-GRAVADO.
+           IF NOME-SAI (1:3) NOT = "TRL"
+               COMPUTE WS-IDX = COD-SAI + 1
+               MOVE "S" TO WS-FLAG-COD (WS-IDX)
+           END-IF.
+
+       CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-LIDO.
+           IF FUNCTION MOD (WS-CONTADOR-LIDO, WS-INTERVALO-CKPT) = 0
+               PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-EXE01.
+           MOVE WS-CONTADOR-LIDO TO CONTADOR-CKPT.
+           WRITE REG-CKPT-EXE01.
+           CLOSE CKPT-EXE01.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS TO WS-CONTADOR-LIDO.
+           PERFORM GRAVA-CHECKPOINT.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE01.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE01
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE MODO-PARM TO WS-MODO-EXEC
+               END-IF
+               CLOSE PARM-EXE01
+           END-IF.
+
+       CARREGA-ANTERIOR.
+           OPEN INPUT CADCLI2-ANT.
+           IF WS-STATUS-ANT = "00"
+               PERFORM LEITURA-ANT
+               PERFORM UNTIL WS-FIM-ANT = "SIM"
+                   PERFORM REGISTRA-ANTERIOR
+                   PERFORM LEITURA-ANT
+               END-PERFORM
+               CLOSE CADCLI2-ANT
+           END-IF.
+
+       LEITURA-ANT.
+           READ CADCLI2-ANT
+               AT END MOVE "SIM" TO WS-FIM-ANT
+           END-READ.
+
+       REGISTRA-ANTERIOR.
+           IF NOME-ANT (1:3) NOT = "TRL"
+               COMPUTE WS-IDX = COD-ANT + 1
+               MOVE "S" TO WS-ANT-EXISTE (WS-IDX)
+               MOVE NOME-ANT TO WS-ANT-NOME (WS-IDX)
+           END-IF.
+
+       VERIFICA-STATUS-CLI1.
+           IF WS-STATUS-CLI1 NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       VERIFICA-STATUS-CLI2.
+           IF WS-STATUS-CLI2 NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-REJ.
+           IF WS-STATUS-REJ NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
        LEITURA.
-           READ CADCLI1
-                AT END
-                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT = "SIM"
+               READ CADCLI1
+                    AT END
+                    MOVE "SIM" TO FIM-ARQ
+               END-READ
+               IF FIM-ARQ NOT = "SIM"
+                   PERFORM VERIFICA-STATUS-CLI1
+               END-IF
+           END-IF.
 
        PRINCIPAL.
            PERFORM GRAVACAO.
+           PERFORM CONTROLA-CHECKPOINT.
            PERFORM LEITURA.
 
        GRAVACAO.
+           COMPUTE WS-IDX = COD-ENT + 1.
+           IF WS-FLAG-COD (WS-IDX) = "S"
+               PERFORM GRAVA-REJEITO
+           ELSE
+               MOVE "S" TO WS-FLAG-COD (WS-IDX)
+               IF WS-MODO-EXEC = "D"
+                   PERFORM VERIFICA-DELTA
+               ELSE
+                   PERFORM GRAVA-SAIDA
+               END-IF
+           END-IF.
+
+       VERIFICA-DELTA.
+           IF WS-ANT-EXISTE (WS-IDX) = "N"
+                  OR WS-ANT-NOME (WS-IDX) NOT = NOME-ENT
+               PERFORM GRAVA-SAIDA.
+
+       GRAVA-SAIDA.
            MOVE COD-ENT TO COD-SAI.
            MOVE NOME-ENT TO NOME-SAI.
            WRITE REG-SAI.
+           PERFORM VERIFICA-STATUS-CLI2.
+           ADD 1 TO WS-TOTAL-REG.
+           ADD COD-ENT TO WS-HASH-COD.
+
+       GRAVA-REJEITO.
+           MOVE COD-ENT TO COD-REJ.
+           MOVE NOME-ENT TO NOME-REJ.
+           MOVE "DU" TO MOTIVO-REJ.
+           WRITE REG-REJ-SAI.
+           PERFORM VERIFICA-STATUS-REJ.
+           ADD 1 TO WS-CONTADOR-REJ.
+
+       GRAVA-TRAILER.
+           MOVE "TRL" TO TRAILER-ID-SAI.
+           MOVE WS-TOTAL-REG TO TOTAL-REG-SAI.
+           MOVE WS-HASH-COD TO HASH-COD-SAI.
+           WRITE REG-TRAILER-SAI.
+           PERFORM VERIFICA-STATUS-CLI2.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           STRING "EXE01 - LIDOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-LIDO DELIMITED BY SIZE
+                  "  GRAVADOS: " DELIMITED BY SIZE
+                  WS-TOTAL-REG DELIMITED BY SIZE
+                  "  REJEITADOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-REJ DELIMITED BY SIZE
+                  "  ERROS IO: " DELIMITED BY SIZE
+                  WS-QTD-ERROS-IO DELIMITED BY SIZE
+               INTO WS-LINHA-LOG.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
 
        TERMINO.
+           PERFORM GRAVA-TRAILER.
+           PERFORM ZERA-CHECKPOINT.
+           PERFORM GRAVA-LOG-EXECUCAO.
+           IF WS-QTD-ERROS-IO > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
            CLOSE  CADCLI1
-                  CADCLI2.
+                  CADCLI2
+                  CADCLI-REJ
+                  LOG-EXE01.
