@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE12.
+       DATE-WRITTEN.  20/03/2024.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-EXE12   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+           SELECT CAD-SAI      ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADATU       ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADAPR       ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CSV-EXE12    ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARM-EXE12
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE12.DAT".
+
+       01 REG-PARM-EXE12.
+           03 TIPO-EXPORT-PARM   PIC X(01).
+
+       FD CAD-SAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-SAI.DAT".
+
+       01 REG-SAL.
+           COPY EMPSAI01 REPLACING ==PREFIXO-SAI== BY ==MATRICULA-SAL==
+                                   ==TAM-NOME== BY ==30==.
+
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+
+       01 REG-ATU.
+           03 NUMERO-ATU       PIC 9(05).
+           03 MEDIA-ATU        PIC 9(02)V99.
+           03 NOTA1-ATU        PIC 9(02)V99.
+           03 NOTA2-ATU        PIC 9(02)V99.
+           03 NOTA3-ATU        PIC 9(02)V99.
+           03 NOTA4-ATU        PIC 9(02)V99.
+           03 FLAG-ATU         PIC X(01).
+
+       FD CADAPR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADAPR.DAT".
+
+       01 REG-APR.
+           03 RANKING-APR      PIC 9(05).
+           03 NUMERO-APR       PIC 9(05).
+           03 NOME-APR         PIC X(20).
+           03 MEDIA-APR        PIC 9(02)V99.
+
+       FD CSV-EXE12
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CSV-EXE12.CSV".
+
+       01 REG-CSV               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ             PIC X(03) VALUE "NAO".
+       77 WS-STATUS-PARM      PIC X(02) VALUE "00".
+       77 WS-TIPO-EXPORT      PIC X(01) VALUE "S".
+       01 WS-LINHA-CSV             PIC X(132).
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX12.
+           PERFORM INICIO.
+           EVALUATE WS-TIPO-EXPORT
+               WHEN "S" PERFORM EXPORTA-SALARIO
+               WHEN "A" PERFORM EXPORTA-ALUNO
+               WHEN "P" PERFORM EXPORTA-APROVADO
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT CSV-EXE12.
+           PERFORM LE-PARAMETRO.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE12.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE12
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE TIPO-EXPORT-PARM TO WS-TIPO-EXPORT
+               END-IF
+               CLOSE PARM-EXE12
+           END-IF.
+
+       EXPORTA-SALARIO.
+           MOVE "MATRICULA,NOME,SALARIO" TO WS-LINHA-CSV.
+           WRITE REG-CSV FROM WS-LINHA-CSV.
+           OPEN INPUT CAD-SAI.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CAD-SAI
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               MOVE SPACES TO WS-LINHA-CSV
+               STRING MATRICULA-SAL DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (NOME-SAI) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      SALARIO-SAI DELIMITED BY SIZE
+                   INTO WS-LINHA-CSV
+               WRITE REG-CSV FROM WS-LINHA-CSV
+               READ CAD-SAI
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CAD-SAI.
+
+       EXPORTA-ALUNO.
+           MOVE "NUMERO,MEDIA,NOTA1,NOTA2,NOTA3,NOTA4,SITUACAO"
+               TO WS-LINHA-CSV.
+           WRITE REG-CSV FROM WS-LINHA-CSV.
+           OPEN INPUT CADATU.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADATU
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               IF NUMERO-ATU (1:3) NOT = "TRL"
+                   MOVE SPACES TO WS-LINHA-CSV
+                   STRING NUMERO-ATU DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          MEDIA-ATU DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          NOTA1-ATU DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          NOTA2-ATU DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          NOTA3-ATU DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          NOTA4-ATU DELIMITED BY SIZE
+                          "," DELIMITED BY SIZE
+                          FLAG-ATU DELIMITED BY SIZE
+                       INTO WS-LINHA-CSV
+                   WRITE REG-CSV FROM WS-LINHA-CSV
+               END-IF
+               READ CADATU
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADATU.
+
+       EXPORTA-APROVADO.
+           MOVE "RANKING,NUMERO,NOME,MEDIA" TO WS-LINHA-CSV.
+           WRITE REG-CSV FROM WS-LINHA-CSV.
+           OPEN INPUT CADAPR.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADAPR
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               MOVE SPACES TO WS-LINHA-CSV
+               STRING RANKING-APR DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      NUMERO-APR DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (NOME-APR) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      MEDIA-APR DELIMITED BY SIZE
+                   INTO WS-LINHA-CSV
+               WRITE REG-CSV FROM WS-LINHA-CSV
+               READ CADAPR
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADAPR.
+
+       TERMINO.
+           CLOSE CSV-EXE12.
