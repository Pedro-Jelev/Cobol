@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE18.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAD-SAI-ANT  ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ANT.
+
+           SELECT CAD-SAI      ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-SAI.
+
+           SELECT REL-EXE18    ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAD-SAI-ANT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-SAI-ANT.DAT".
+
+       01 REG-SAI-ANT.
+           COPY EMPSAI01 REPLACING ==PREFIXO-SAI== BY ==MATRICULA-ANT==
+                                   ==TAM-NOME== BY ==30==.
+
+       FD CAD-SAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-SAI.DAT".
+
+       01 REG-SAI.
+           COPY EMPSAI01 REPLACING ==PREFIXO-SAI== BY ==MATRICULA-SAI==
+                                   ==TAM-NOME== BY ==30==.
+
+       FD REL-EXE18
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REL-EXE18.DAT".
+
+       01 REG-REL                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ            PIC X(03) VALUE "NAO".
+       77 WS-FIM-ANT          PIC X(03) VALUE "NAO".
+       77 WS-STATUS-ANT       PIC X(02) VALUE "00".
+       77 WS-STATUS-SAI       PIC X(02) VALUE "00".
+       77 WS-QTD-ERROS-IO     PIC 9(05) VALUE ZEROS.
+       77 WS-IDX              PIC 9(06).
+       77 WS-TOTAL-NOVO       PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-ALTERADO   PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-REMOVIDO   PIC 9(05) VALUE ZEROS.
+       77 WS-MATRICULA-REM    PIC 9(05) VALUE ZEROS.
+       01 WS-LINHA-REL               PIC X(80).
+       01 WS-TABELA-ANT.
+           03 WS-ANT-OCORRE OCCURS 100000 TIMES.
+               05 WS-ANT-EXISTE     PIC X(01) VALUE "N".
+               05 WS-ANT-SALARIO    PIC 9(05)V99 VALUE ZEROS.
+               05 WS-ANT-PROCESSADO PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX18.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+                  UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT REL-EXE18.
+           PERFORM CARREGA-ANTERIOR.
+           OPEN INPUT CAD-SAI.
+           PERFORM LEITURA.
+
+       CARREGA-ANTERIOR.
+           OPEN INPUT CAD-SAI-ANT.
+           IF WS-STATUS-ANT = "00"
+               PERFORM LEITURA-ANT
+               PERFORM UNTIL WS-FIM-ANT = "SIM"
+                   COMPUTE WS-IDX = MATRICULA-ANT + 1
+                   MOVE "S" TO WS-ANT-EXISTE (WS-IDX)
+                   MOVE SALARIO-SAI IN REG-SAI-ANT
+                       TO WS-ANT-SALARIO (WS-IDX)
+                   PERFORM LEITURA-ANT
+               END-PERFORM
+               CLOSE CAD-SAI-ANT
+           END-IF.
+
+       LEITURA-ANT.
+           READ CAD-SAI-ANT
+               AT END MOVE "SIM" TO WS-FIM-ANT
+           END-READ.
+
+       VERIFICA-STATUS-SAI.
+           IF WS-STATUS-SAI NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       LEITURA.
+           IF FIM-ARQ NOT = "SIM"
+               READ CAD-SAI
+                    AT END
+                    MOVE "SIM" TO FIM-ARQ
+               END-READ
+               IF FIM-ARQ NOT = "SIM"
+                   PERFORM VERIFICA-STATUS-SAI
+               END-IF
+           END-IF.
+
+       PRINCIPAL.
+           PERFORM COMPARA-FUNCIONARIO.
+           PERFORM LEITURA.
+
+       COMPARA-FUNCIONARIO.
+           COMPUTE WS-IDX = MATRICULA-SAI + 1.
+           IF WS-ANT-EXISTE (WS-IDX) = "N"
+               PERFORM GRAVA-NOVO
+           ELSE
+               MOVE "S" TO WS-ANT-PROCESSADO (WS-IDX)
+               IF SALARIO-SAI IN REG-SAI NOT = WS-ANT-SALARIO (WS-IDX)
+                   PERFORM GRAVA-ALTERADO
+               END-IF
+           END-IF.
+
+       GRAVA-NOVO.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "NOVO       " DELIMITED BY SIZE
+                  MATRICULA-SAI DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  NOME-SAI IN REG-SAI DELIMITED BY SIZE
+                  "  SALARIO: " DELIMITED BY SIZE
+                  SALARIO-SAI IN REG-SAI DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           ADD 1 TO WS-TOTAL-NOVO.
+
+       GRAVA-ALTERADO.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "ALTERADO   " DELIMITED BY SIZE
+                  MATRICULA-SAI DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  NOME-SAI IN REG-SAI DELIMITED BY SIZE
+                  "  DE: " DELIMITED BY SIZE
+                  WS-ANT-SALARIO (WS-IDX) DELIMITED BY SIZE
+                  "  PARA: " DELIMITED BY SIZE
+                  SALARIO-SAI IN REG-SAI DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           ADD 1 TO WS-TOTAL-ALTERADO.
+
+       DETECTA-REMOVIDOS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > 100000
+               IF WS-ANT-EXISTE (WS-IDX) = "S"
+                   AND WS-ANT-PROCESSADO (WS-IDX) = "N"
+                   PERFORM GRAVA-REMOVIDO
+               END-IF
+           END-PERFORM.
+
+       GRAVA-REMOVIDO.
+           COMPUTE WS-MATRICULA-REM = WS-IDX - 1.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "REMOVIDO   MATRICULA: " DELIMITED BY SIZE
+                  WS-MATRICULA-REM DELIMITED BY SIZE
+                  "  SALARIO ANTERIOR: " DELIMITED BY SIZE
+                  WS-ANT-SALARIO (WS-IDX) DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           ADD 1 TO WS-TOTAL-REMOVIDO.
+
+       GRAVA-RESUMO.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "RESUMO DA COMPARACAO - NOVOS: " DELIMITED BY SIZE
+                  WS-TOTAL-NOVO DELIMITED BY SIZE
+                  "  ALTERADOS: " DELIMITED BY SIZE
+                  WS-TOTAL-ALTERADO DELIMITED BY SIZE
+                  "  REMOVIDOS: " DELIMITED BY SIZE
+                  WS-TOTAL-REMOVIDO DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+
+       TERMINO.
+           PERFORM DETECTA-REMOVIDOS.
+           PERFORM GRAVA-RESUMO.
+           IF WS-QTD-ERROS-IO > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           CLOSE  CAD-SAI
+                  REL-EXE18.
