@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE11.
+       DATE-WRITTEN.  20/03/2024.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-EXE11   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+           SELECT CAD-SAI      ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADATU       ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADAPR       ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT REL-EXE11    ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARM-EXE11
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE11.DAT".
+
+       01 REG-PARM-EXE11.
+           03 TIPO-RELATORIO-PARM   PIC X(01).
+
+       FD CAD-SAI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-SAI.DAT".
+
+       01 REG-SAL.
+           COPY EMPSAI01 REPLACING ==PREFIXO-SAI== BY ==MATRICULA-SAL==
+                                   ==TAM-NOME== BY ==30==.
+
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+
+       01 REG-ATU.
+           03 NUMERO-ATU       PIC 9(05).
+           03 MEDIA-ATU        PIC 9(02)V99.
+           03 NOTA1-ATU        PIC 9(02)V99.
+           03 NOTA2-ATU        PIC 9(02)V99.
+           03 NOTA3-ATU        PIC 9(02)V99.
+           03 NOTA4-ATU        PIC 9(02)V99.
+           03 FLAG-ATU         PIC X(01).
+
+       FD CADAPR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADAPR.DAT".
+
+       01 REG-APR.
+           03 RANKING-APR      PIC 9(05).
+           03 NUMERO-APR       PIC 9(05).
+           03 NOME-APR         PIC X(20).
+           03 MEDIA-APR        PIC 9(02)V99.
+
+       FD REL-EXE11
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REL-EXE11.DAT".
+
+       01 REG-REL              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ             PIC X(03) VALUE "NAO".
+       77 WS-STATUS-PARM      PIC X(02) VALUE "00".
+       77 WS-TIPO-RELATORIO   PIC X(01) VALUE "S".
+       77 WS-PAGINA           PIC 9(04) VALUE ZEROS.
+       77 WS-LINHA-PAGINA     PIC 9(02) VALUE ZEROS.
+       77 WS-LINHAS-POR-PAG   PIC 9(02) VALUE 20.
+       77 WS-DATA-SISTEMA     PIC 9(08) VALUE ZEROS.
+       01 WS-LINHA-REL              PIC X(80).
+       01 WS-PAGINA-ED               PIC ZZZ9.
+       01 WS-TITULO-REL              PIC X(30).
+       01 WS-TITULO-COLUNAS          PIC X(60).
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX11.
+           PERFORM INICIO.
+           EVALUATE WS-TIPO-RELATORIO
+               WHEN "S" PERFORM PROCESSA-SALARIO
+               WHEN "A" PERFORM PROCESSA-ALUNO
+               WHEN "P" PERFORM PROCESSA-APROVADO
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT REL-EXE11.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-DATA-SISTEMA.
+           PERFORM LE-PARAMETRO.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE11.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE11
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE TIPO-RELATORIO-PARM TO WS-TIPO-RELATORIO
+               END-IF
+               CLOSE PARM-EXE11
+           END-IF.
+
+       GRAVA-CABECALHO.
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA TO WS-PAGINA-ED.
+           MOVE ZEROS TO WS-LINHA-PAGINA.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "RELATORIO " DELIMITED BY SIZE
+                  WS-TITULO-REL DELIMITED BY SIZE
+                  "  DATA: " DELIMITED BY SIZE
+                  WS-DATA-SISTEMA DELIMITED BY SIZE
+                  "  PAGINA: " DELIMITED BY SIZE
+                  WS-PAGINA-ED DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE SPACES TO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE WS-TITULO-COLUNAS TO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE SPACES TO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+
+       CONTROLA-QUEBRA.
+           IF WS-LINHA-PAGINA >= WS-LINHAS-POR-PAG
+               PERFORM GRAVA-CABECALHO.
+
+       PROCESSA-SALARIO.
+           MOVE "DE FOLHA - CAD-SAI" TO WS-TITULO-REL.
+           MOVE "MATRICULA  NOME                            SALARIO"
+               TO WS-TITULO-COLUNAS.
+           OPEN INPUT CAD-SAI.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CAD-SAI
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM GRAVA-CABECALHO.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               PERFORM CONTROLA-QUEBRA
+               MOVE SPACES TO WS-LINHA-REL
+               STRING MATRICULA-SAL DELIMITED BY SIZE
+                      "      " DELIMITED BY SIZE
+                      NOME-SAI DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      SALARIO-SAI DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+               WRITE REG-REL FROM WS-LINHA-REL
+               ADD 1 TO WS-LINHA-PAGINA
+               READ CAD-SAI
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CAD-SAI.
+
+       PROCESSA-ALUNO.
+           MOVE "DE NOTAS - CADATU" TO WS-TITULO-REL.
+           MOVE "NUMERO  MEDIA  NOTA1  NOTA2  NOTA3  NOTA4  SIT"
+               TO WS-TITULO-COLUNAS.
+           OPEN INPUT CADATU.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADATU
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM GRAVA-CABECALHO.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               IF NUMERO-ATU (1:3) NOT = "TRL"
+                   PERFORM CONTROLA-QUEBRA
+                   MOVE SPACES TO WS-LINHA-REL
+                   STRING NUMERO-ATU DELIMITED BY SIZE
+                          "  " DELIMITED BY SIZE
+                          MEDIA-ATU DELIMITED BY SIZE
+                          "  " DELIMITED BY SIZE
+                          NOTA1-ATU DELIMITED BY SIZE
+                          "  " DELIMITED BY SIZE
+                          NOTA2-ATU DELIMITED BY SIZE
+                          "  " DELIMITED BY SIZE
+                          NOTA3-ATU DELIMITED BY SIZE
+                          "  " DELIMITED BY SIZE
+                          NOTA4-ATU DELIMITED BY SIZE
+                          "  " DELIMITED BY SIZE
+                          FLAG-ATU DELIMITED BY SIZE
+                       INTO WS-LINHA-REL
+                   WRITE REG-REL FROM WS-LINHA-REL
+                   ADD 1 TO WS-LINHA-PAGINA
+               END-IF
+               READ CADATU
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADATU.
+
+       PROCESSA-APROVADO.
+           MOVE "DE APROVADOS - CADAPR" TO WS-TITULO-REL.
+           MOVE "RANKING  NUMERO  NOME                  MEDIA"
+               TO WS-TITULO-COLUNAS.
+           OPEN INPUT CADAPR.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADAPR
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM GRAVA-CABECALHO.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               PERFORM CONTROLA-QUEBRA
+               MOVE SPACES TO WS-LINHA-REL
+               STRING RANKING-APR DELIMITED BY SIZE
+                      "    " DELIMITED BY SIZE
+                      NUMERO-APR DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      NOME-APR DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      MEDIA-APR DELIMITED BY SIZE
+                   INTO WS-LINHA-REL
+               WRITE REG-REL FROM WS-LINHA-REL
+               ADD 1 TO WS-LINHA-PAGINA
+               READ CADAPR
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADAPR.
+
+       TERMINO.
+           CLOSE REL-EXE11.
