@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE14.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI2   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADALU   ASSIGN TO DISK
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  NUMERO-ENT.
+
+           SELECT CADATU   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT REL-EXE14    ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI2
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCLI2.DAT".
+
+       01 REG-CLI.
+           03 NOME-CLI     PIC X(20).
+           03 COD-CLI      PIC 9(05).
+
+       FD CADALU
+           LABEL  RECORD  ARE STANDARD
+           VALUE  OF FILE-ID IS "CADALU.DAT".
+
+       01 REG-ENT.
+           03 NUMERO-ENT       PIC 9(05).
+           03 NOME-ENT         PIC X(20).
+           03 NOTA1-ENT        PIC 9(02)V99.
+           03 NOTA2-ENT        PIC 9(02)V99.
+           03 NOTA3-ENT        PIC 9(02)V99.
+           03 NOTA4-ENT        PIC 9(02)V99.
+           03 SEXO-ENT         PIC X(01).
+           03 DATA-NASCIMENTO-ENT.
+              04 DD-ENT        PIC 9(02).
+              04 MM-ENT        PIC 9(02).
+              04 AAAA-ENT      PIC 9(04).
+           03 FALTA-ENT        PIC 9(02).
+
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+
+       01 REG-ATU.
+           03 NUMERO-ATU       PIC 9(05).
+           03 MEDIA-ATU        PIC 9(02)V99.
+           03 NOTA1-ATU        PIC 9(02)V99.
+           03 NOTA2-ATU        PIC 9(02)V99.
+           03 NOTA3-ATU        PIC 9(02)V99.
+           03 NOTA4-ATU        PIC 9(02)V99.
+           03 FLAG-ATU         PIC X(01).
+
+       FD REL-EXE14
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REL-EXE14.DAT".
+
+       01 REG-ORF.
+           03 ORIGEM-ORF       PIC X(03).
+           03 NUMERO-ORF       PIC 9(05).
+           03 MOTIVO-ORF       PIC X(02).
+
+       01 REG-TRAILER-ORF.
+           03 TRAILER-ID-ORF     PIC X(03).
+           03 TOTAL-ORF-ALU      PIC 9(05).
+           03 TOTAL-ORF-ATU      PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ         PIC X(03) VALUE "NAO".
+       77 WS-IDX          PIC 9(06).
+       77 WS-TOTAL-ORF-ALU   PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-ORF-ATU   PIC 9(05) VALUE ZEROS.
+       01 WS-TABELA-COD.
+           03 WS-FLAG-COD  PIC X(01) OCCURS 100000 TIMES VALUE "N".
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX14.
+           PERFORM INICIO.
+           PERFORM CONFRONTA-CADALU.
+           PERFORM CONFRONTA-CADATU.
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT REL-EXE14.
+           PERFORM CARREGA-CLIENTES.
+
+       CARREGA-CLIENTES.
+           OPEN INPUT CADCLI2.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADCLI2
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               IF NOME-CLI (1:3) NOT = "TRL"
+                   COMPUTE WS-IDX = COD-CLI + 1
+                   MOVE "S" TO WS-FLAG-COD (WS-IDX)
+               END-IF
+               READ CADCLI2
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADCLI2.
+
+       CONFRONTA-CADALU.
+           OPEN INPUT CADALU.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADALU
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               COMPUTE WS-IDX = NUMERO-ENT + 1
+               IF WS-FLAG-COD (WS-IDX) NOT = "S"
+                   MOVE "ALU" TO ORIGEM-ORF
+                   MOVE NUMERO-ENT TO NUMERO-ORF
+                   MOVE "NC" TO MOTIVO-ORF
+                   WRITE REG-ORF
+                   ADD 1 TO WS-TOTAL-ORF-ALU
+               END-IF
+               READ CADALU
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADALU.
+
+       CONFRONTA-CADATU.
+           OPEN INPUT CADATU.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADATU
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               IF NUMERO-ATU (1:3) NOT = "TRL"
+                   COMPUTE WS-IDX = NUMERO-ATU + 1
+                   IF WS-FLAG-COD (WS-IDX) NOT = "S"
+                       MOVE "ATU" TO ORIGEM-ORF
+                       MOVE NUMERO-ATU TO NUMERO-ORF
+                       MOVE "NC" TO MOTIVO-ORF
+                       WRITE REG-ORF
+                       ADD 1 TO WS-TOTAL-ORF-ATU
+                   END-IF
+               END-IF
+               READ CADATU
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADATU.
+
+       GRAVA-TRAILER.
+           MOVE "TRL" TO TRAILER-ID-ORF.
+           MOVE WS-TOTAL-ORF-ALU TO TOTAL-ORF-ALU.
+           MOVE WS-TOTAL-ORF-ATU TO TOTAL-ORF-ATU.
+           WRITE REG-TRAILER-ORF.
+
+       TERMINO.
+           PERFORM GRAVA-TRAILER.
+           CLOSE REL-EXE14.
