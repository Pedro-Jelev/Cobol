@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE10.
+       DATE-WRITTEN.  20/03/2024.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU   ASSIGN TO DISK
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  NUMERO-ENT.
+
+           SELECT CADBOL   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT PARM-EXE10   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU
+           LABEL  RECORD  ARE STANDARD
+           VALUE  OF FILE-ID IS "CADALU.DAT".
+
+       01 REG-ENT.
+           03 NUMERO-ENT       PIC 9(05).
+           03 NOME-ENT         PIC X(20).
+           03 NOTA1-ENT        PIC 9(02)V99.
+           03 NOTA2-ENT        PIC 9(02)V99.
+           03 NOTA3-ENT        PIC 9(02)V99.
+           03 NOTA4-ENT        PIC 9(02)V99.
+           03 SEXO-ENT         PIC X(01).
+           03 DATA-NASCIMENTO-ENT.
+              04 DD-ENT        PIC 9(02).
+              04 MM-ENT        PIC 9(02).
+              04 AAAA-ENT      PIC 9(04).
+           03 FALTA-ENT        PIC 9(02).
+
+       01 REG-ENT-NOTAS REDEFINES REG-ENT.
+           03 FILLER-ENT       PIC X(25).
+           03 NOTAS-ENT         PIC 9(02)V99 OCCURS 4 TIMES.
+           03 FILLER2-ENT      PIC X(11).
+
+       FD PARM-EXE10
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE10.DAT".
+
+       01 REG-PARM-EXE10.
+           03 QTD-NOTAS-PARM      PIC 9(01).
+           03 NOTA-MINIMA-PARM    PIC 9(02)V99.
+           03 FALTA-MAXIMA-PARM   PIC 9(02).
+
+       FD CADBOL
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADBOL.DAT".
+
+       01 REG-SAI.
+           03 NUMERO-SAI       PIC 9(05).
+           03 NOME-SAI         PIC X(20).
+           03 MEDIA-SAI        PIC 9(02)V99.
+           03 FALTA-SAI        PIC 9(02).
+           03 SITUACAO-SAI     PIC X(01).
+           03 MOTIVO-SAI       PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ     PIC X(03) VALUE "NAO".
+       77 SOMA-NOTA   PIC 9(03)V99 VALUE ZEROS.
+       77 WMEDIA      PIC 99V99   VALUE ZEROS.
+       77 WS-STATUS-PARM    PIC X(02) VALUE "00".
+       77 WS-QTD-NOTAS      PIC 9(01) VALUE 3.
+       77 WS-NOTA-MINIMA    PIC 9(02)V99 VALUE 7.00.
+       77 WS-FALTA-MAXIMA   PIC 9(02)    VALUE 18.
+       77 WS-I              PIC 9(01).
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX10.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+                  UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADALU
+                OUTPUT CADBOL.
+           PERFORM LE-PARAMETRO.
+           PERFORM LEITURA.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE10.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE10
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE QTD-NOTAS-PARM TO WS-QTD-NOTAS
+                   IF WS-QTD-NOTAS > 4 OR WS-QTD-NOTAS = 0
+                       MOVE 4 TO WS-QTD-NOTAS
+                   END-IF
+                   MOVE NOTA-MINIMA-PARM TO WS-NOTA-MINIMA
+                   MOVE FALTA-MAXIMA-PARM TO WS-FALTA-MAXIMA
+               END-IF
+               CLOSE PARM-EXE10
+           END-IF.
+
+       LEITURA.
+           READ CADALU
+                AT END
+                MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM CALCMEDIA.
+           PERFORM GRAVACAO.
+           PERFORM LEITURA.
+
+       CALCMEDIA.
+           MOVE ZEROS TO SOMA-NOTA.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-NOTAS
+               ADD NOTAS-ENT (WS-I) TO SOMA-NOTA
+           END-PERFORM.
+           DIVIDE SOMA-NOTA BY WS-QTD-NOTAS GIVING WMEDIA.
+
+       GRAVACAO.
+           MOVE NUMERO-ENT TO NUMERO-SAI.
+           MOVE NOME-ENT TO NOME-SAI.
+           MOVE WMEDIA TO MEDIA-SAI.
+           MOVE FALTA-ENT TO FALTA-SAI.
+           IF ((WMEDIA NOT LESS THAN WS-NOTA-MINIMA) AND
+               (FALTA-ENT NOT GREATER THAN WS-FALTA-MAXIMA)) THEN
+               MOVE "A" TO SITUACAO-SAI
+               MOVE SPACES TO MOTIVO-SAI
+           ELSE
+               MOVE "R" TO SITUACAO-SAI
+               IF WMEDIA < WS-NOTA-MINIMA
+                   MOVE "NG" TO MOTIVO-SAI
+               ELSE
+                   MOVE "FA" TO MOTIVO-SAI
+               END-IF
+           END-IF.
+           WRITE REG-SAI.
+
+       TERMINO.
+           CLOSE  CADALU
+                  CADBOL.
