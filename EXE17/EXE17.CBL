@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE17.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAPR   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADREJ   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT NOTIF-EXE17  ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAPR
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADAPR.DAT".
+
+       01 REG-SAI.
+           03 RANKING-SAI      PIC 9(05).
+           03 NUMERO-SAI       PIC 9(05).
+           03 NOME-SAI         PIC X(20).
+           03 MEDIA-SAI        PIC 9(02)V99.
+
+       FD CADREJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADREJ.DAT".
+
+       01 REG-REJ.
+           03 NUMERO-REJ       PIC 9(05).
+           03 NOME-REJ         PIC X(20).
+           03 MEDIA-REJ        PIC 9(02)V99.
+           03 FALTA-REJ        PIC 9(03).
+           03 MOTIVO-REJ       PIC X(02).
+
+       FD NOTIF-EXE17
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "NOTIF-EXE17.DAT".
+
+       01 REG-NOTIF.
+           03 NUMERO-NOTIF     PIC 9(05).
+           03 NOME-NOTIF       PIC X(20).
+           03 STATUS-NOTIF     PIC X(09).
+           03 MENSAGEM-NOTIF   PIC X(55).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ          PIC X(03) VALUE "NAO".
+       77 WS-CONTADOR-APR  PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-REJ  PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX17.
+           PERFORM INICIO.
+           PERFORM NOTIFICA-APROVADOS.
+           PERFORM NOTIFICA-REJEITADOS.
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN OUTPUT NOTIF-EXE17.
+
+       NOTIFICA-APROVADOS.
+           OPEN INPUT CADAPR.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADAPR
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               MOVE NUMERO-SAI TO NUMERO-NOTIF
+               MOVE NOME-SAI TO NOME-NOTIF
+               MOVE "APROVADO " TO STATUS-NOTIF
+               MOVE SPACES TO MENSAGEM-NOTIF
+               STRING "PARABENS, " DELIMITED BY SIZE
+                      FUNCTION TRIM (NOME-SAI) DELIMITED BY SIZE
+                      ", VOCE FOI APROVADO." DELIMITED BY SIZE
+                   INTO MENSAGEM-NOTIF
+               WRITE REG-NOTIF
+               ADD 1 TO WS-CONTADOR-APR
+               READ CADAPR
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADAPR.
+
+       NOTIFICA-REJEITADOS.
+           OPEN INPUT CADREJ.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADREJ
+               AT END MOVE "SIM" TO FIM-ARQ
+           END-READ.
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               MOVE NUMERO-REJ TO NUMERO-NOTIF
+               MOVE NOME-REJ TO NOME-NOTIF
+               MOVE "REJEITADO" TO STATUS-NOTIF
+               MOVE SPACES TO MENSAGEM-NOTIF
+               IF MOTIVO-REJ = "NG"
+                   STRING FUNCTION TRIM (NOME-REJ) DELIMITED BY SIZE
+                          ", VOCE NAO ATINGIU A MEDIA MINIMA."
+                              DELIMITED BY SIZE
+                       INTO MENSAGEM-NOTIF
+               ELSE
+                   STRING FUNCTION TRIM (NOME-REJ) DELIMITED BY SIZE
+                          ", VOCE EXCEDEU O LIMITE DE FALTAS."
+                              DELIMITED BY SIZE
+                       INTO MENSAGEM-NOTIF
+               END-IF
+               WRITE REG-NOTIF
+               ADD 1 TO WS-CONTADOR-REJ
+               READ CADREJ
+                   AT END MOVE "SIM" TO FIM-ARQ
+               END-READ
+           END-PERFORM.
+           CLOSE CADREJ.
+
+       TERMINO.
+           CLOSE NOTIF-EXE17.
