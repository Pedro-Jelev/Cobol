@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE09.
+       DATE-WRITTEN.  20/03/2024.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU-ENT   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADALU   ASSIGN TO DISK
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  NUMERO-SAI.
+
+           SELECT CADALU-REJ   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU-ENT
+           LABEL  RECORD  ARE STANDARD
+           VALUE  OF FILE-ID IS "CADALU-ENT.DAT".
+
+       01 REG-ENT.
+           03 NUMERO-ENT       PIC X(05).
+           03 NOME-ENT         PIC X(20).
+           03 NOTA1-ENT        PIC 9(02)V99.
+           03 NOTA2-ENT        PIC 9(02)V99.
+           03 NOTA3-ENT        PIC 9(02)V99.
+           03 NOTA4-ENT        PIC 9(02)V99.
+           03 SEXO-ENT         PIC X(01).
+           03 DATA-NASCIMENTO-ENT.
+              04 DD-ENT        PIC 9(02).
+              04 MM-ENT        PIC 9(02).
+              04 AAAA-ENT      PIC 9(04).
+           03 FALTA-ENT        PIC 9(02).
+
+       FD CADALU
+           LABEL  RECORD  ARE STANDARD
+           VALUE  OF FILE-ID IS "CADALU.DAT".
+
+       01 REG-SAI.
+           03 NUMERO-SAI       PIC 9(05).
+           03 NOME-SAI         PIC X(20).
+           03 NOTA1-SAI        PIC 9(02)V99.
+           03 NOTA2-SAI        PIC 9(02)V99.
+           03 NOTA3-SAI        PIC 9(02)V99.
+           03 NOTA4-SAI        PIC 9(02)V99.
+           03 SEXO-SAI         PIC X(01).
+           03 DATA-NASCIMENTO-SAI.
+              04 DD-SAI        PIC 9(02).
+              04 MM-SAI        PIC 9(02).
+              04 AAAA-SAI      PIC 9(04).
+           03 FALTA-SAI        PIC 9(02).
+
+       FD CADALU-REJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU-REJ.DAT".
+
+       01 REG-REJ.
+           03 NUMERO-REJ       PIC X(05).
+           03 NOME-REJ         PIC X(20).
+           03 MOTIVO-REJ       PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ       PIC X(03) VALUE "NAO".
+       77 WS-VALIDO     PIC X(01) VALUE "S".
+       77 WS-MOTIVO     PIC X(02) VALUE SPACES.
+       77 WS-DATA-VALIDA  PIC X(01).
+       77 WS-DIAS-MES     PIC 9(02).
+       77 WS-IDX        PIC 9(06).
+       01 WS-TABELA-NUM.
+           03 WS-FLAG-NUM  PIC X(01) OCCURS 100000 TIMES VALUE "N".
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX09.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+                  UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADALU-ENT
+                OUTPUT CADALU
+                OUTPUT CADALU-REJ.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADALU-ENT
+                AT END
+                MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           MOVE "S" TO WS-VALIDO.
+           MOVE SPACES TO WS-MOTIVO.
+           PERFORM VALIDA-NUMERO.
+           IF WS-VALIDO = "S"
+               PERFORM VALIDA-NOTAS.
+           IF WS-VALIDO = "S"
+               PERFORM VALIDA-DATA
+               IF WS-DATA-VALIDA = "N"
+                   MOVE "N" TO WS-VALIDO
+                   MOVE "DT" TO WS-MOTIVO
+               END-IF
+           END-IF.
+           IF WS-VALIDO = "S"
+               PERFORM GRAVACAO
+           ELSE
+               PERFORM GRAVA-REJEITO.
+           PERFORM LEITURA.
+
+       VALIDA-NUMERO.
+           IF NUMERO-ENT NOT NUMERIC
+               MOVE "N" TO WS-VALIDO
+               MOVE "NU" TO WS-MOTIVO
+           ELSE
+               COMPUTE WS-IDX = FUNCTION NUMVAL (NUMERO-ENT) + 1
+               IF WS-FLAG-NUM (WS-IDX) = "S"
+                   MOVE "N" TO WS-VALIDO
+                   MOVE "DU" TO WS-MOTIVO
+               ELSE
+                   MOVE "S" TO WS-FLAG-NUM (WS-IDX)
+               END-IF
+           END-IF.
+
+       VALIDA-NOTAS.
+           IF (NOTA1-ENT > 10) OR (NOTA2-ENT > 10)
+               OR (NOTA3-ENT > 10) OR (NOTA4-ENT > 10)
+               MOVE "N" TO WS-VALIDO
+               MOVE "NT" TO WS-MOTIVO
+           END-IF.
+
+       VALIDA-DATA.
+           MOVE "S" TO WS-DATA-VALIDA.
+           IF MM-ENT < 1 OR MM-ENT > 12
+               MOVE "N" TO WS-DATA-VALIDA
+           ELSE
+               PERFORM DIAS-NO-MES
+               IF DD-ENT < 1 OR DD-ENT > WS-DIAS-MES
+                   MOVE "N" TO WS-DATA-VALIDA
+               END-IF
+           END-IF.
+
+       DIAS-NO-MES.
+           EVALUATE MM-ENT
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DIAS-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DIAS-MES
+               WHEN 2
+                   IF (FUNCTION MOD (AAAA-ENT, 4) = 0 AND
+                       FUNCTION MOD (AAAA-ENT, 100) NOT = 0)
+                      OR FUNCTION MOD (AAAA-ENT, 400) = 0
+                       MOVE 29 TO WS-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES
+                   END-IF
+           END-EVALUATE.
+
+       GRAVACAO.
+           MOVE NUMERO-ENT TO NUMERO-SAI.
+           MOVE NOME-ENT TO NOME-SAI.
+           MOVE NOTA1-ENT TO NOTA1-SAI.
+           MOVE NOTA2-ENT TO NOTA2-SAI.
+           MOVE NOTA3-ENT TO NOTA3-SAI.
+           MOVE NOTA4-ENT TO NOTA4-SAI.
+           MOVE SEXO-ENT TO SEXO-SAI.
+           MOVE DD-ENT TO DD-SAI.
+           MOVE MM-ENT TO MM-SAI.
+           MOVE AAAA-ENT TO AAAA-SAI.
+           MOVE FALTA-ENT TO FALTA-SAI.
+           WRITE REG-SAI.
+
+       GRAVA-REJEITO.
+           MOVE NUMERO-ENT TO NUMERO-REJ.
+           MOVE NOME-ENT TO NOME-REJ.
+           MOVE WS-MOTIVO TO MOTIVO-REJ.
+           WRITE REG-REJ.
+
+       TERMINO.
+           CLOSE  CADALU-ENT
+                  CADALU
+                  CADALU-REJ.
