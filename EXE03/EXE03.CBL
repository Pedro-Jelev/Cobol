@@ -10,25 +10,57 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU   ASSIGN TO DISK
-           ORGANIZATION IS  LINE  SEQUENTIAL.
-           
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  NUMERO-ENT
+           FILE STATUS  IS  WS-STATUS-ALU.
+
            SELECT CADATU   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ATU.
+
+           SELECT PARM-EXE03   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+           SELECT CKPT-EXE03   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CKPT.
+
+           SELECT LOG-EXE03   ASSIGN TO DISK
            ORGANIZATION IS  LINE  SEQUENTIAL.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD CADALU
            LABEL  RECORD  ARE STANDARD
            VALUE  OF FILE-ID IS "CADALU.DAT".
-       
+
        01 REG-ENT.
            03 NUMERO-ENT       PIC 9(05).
            03 NOME-ENT         PIC X(20).
            03 NOTA1-ENT        PIC 9(02)V99.
            03 NOTA2-ENT        PIC 9(02)V99.
            03 NOTA3-ENT        PIC 9(02)V99.
+           03 NOTA4-ENT        PIC 9(02)V99.
+           03 SEXO-ENT         PIC X(01).
+           03 DATA-NASCIMENTO-ENT.
+              04 DD-ENT        PIC 9(02).
+              04 MM-ENT        PIC 9(02).
+              04 AAAA-ENT      PIC 9(04).
+           03 FALTA-ENT        PIC 9(02).
+
+       01 REG-ENT-NOTAS REDEFINES REG-ENT.
+           03 FILLER-ENT       PIC X(25).
+           03 NOTAS-ENT         PIC 9(02)V99 OCCURS 4 TIMES.
+
+       FD PARM-EXE03
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE03.DAT".
+
+       01 REG-PARM-EXE03.
+           03 QTD-NOTAS-PARM   PIC 9(01).
 
-       
        FD CADATU
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CADATU.DAT".
@@ -36,12 +68,54 @@
        01 REG-SAI.
            03 NUMERO-SAI       PIC 9(05).
            03 MEDIA-SAI        PIC 9(02)V99.
+           03 NOTA1-SAI        PIC 9(02)V99.
+           03 NOTA2-SAI        PIC 9(02)V99.
+           03 NOTA3-SAI        PIC 9(02)V99.
+           03 NOTA4-SAI        PIC 9(02)V99.
+           03 FLAG-SAI         PIC X(01).
+
+       01 REG-TRAILER-SAI.
+           03 TRAILER-ID-SAI    PIC X(03).
+           03 TOTAL-ALU-SAI     PIC 9(05).
+           03 MEDIA-TURMA-SAI   PIC 9(02)V99.
+           03 MEDIA-MAIOR-SAI   PIC 9(02)V99.
+           03 MEDIA-MENOR-SAI   PIC 9(02)V99.
+
+       FD CKPT-EXE03
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPT-EXE03.DAT".
+
+       01 REG-CKPT-EXE03.
+           COPY CKPT01.
+
+       FD LOG-EXE03
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOG-EXE03.DAT".
+
+       01 REG-LOG                 PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
-       77 SOMA-NOTA   PIC 9(02)V99 VALUE ZEROS.
+       77 SOMA-NOTA   PIC 9(03)V99 VALUE ZEROS.
        77 WMEDIA      PIC 99V99   VALUE ZEROS.
-       
+       77 WS-STATUS-PARM   PIC X(02) VALUE "00".
+       77 WS-QTD-NOTAS     PIC 9(01) VALUE 3.
+       77 WS-I             PIC 9(01).
+       77 WS-TOTAL-ALU     PIC 9(05) VALUE ZEROS.
+       77 WS-SOMA-MEDIAS   PIC 9(07)V99 VALUE ZEROS.
+       77 WS-MEDIA-TURMA   PIC 9(02)V99 VALUE ZEROS.
+       77 WS-MEDIA-MAIOR   PIC 9(02)V99 VALUE ZEROS.
+       77 WS-MEDIA-MENOR   PIC 9(02)V99 VALUE 99.99.
+       77 WS-STATUS-CKPT     PIC X(02) VALUE "00".
+       77 WS-CONTADOR-LIDO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-CKPT   PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT  PIC 9(05) VALUE 1000.
+       77 WS-STATUS-ALU      PIC X(02) VALUE "00".
+       77 WS-STATUS-ATU      PIC X(02) VALUE "00".
+       77 WS-QTD-ERROS-IO    PIC 9(05) VALUE ZEROS.
+       77 WS-CONTADOR-GRAVADO   PIC 9(07) VALUE ZEROS.
+       01 WS-LINHA-LOG             PIC X(80).
+
        PROCEDURE DIVISION.
        PGM-EM01EX03.
            PERFORM INICIO.
@@ -51,32 +125,161 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADALU
-                OUTPUT CADATU.
+           PERFORM LE-CHECKPOINT.
+           OPEN INPUT CADALU.
+           PERFORM VERIFICA-STATUS-ALU.
+           IF WS-CONTADOR-CKPT > 0
+               OPEN EXTEND CADATU
+           ELSE
+               OPEN OUTPUT CADATU
+           END-IF.
+           PERFORM VERIFICA-STATUS-ATU.
+           OPEN OUTPUT LOG-EXE03.
+           PERFORM LE-PARAMETRO.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM PULA-CHECKPOINT.
            PERFORM LEITURA.
 
+       LE-CHECKPOINT.
+           OPEN INPUT CKPT-EXE03.
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT-EXE03
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-CKPT = "00"
+                   MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-IF
+               CLOSE CKPT-EXE03
+           END-IF.
+
+       PULA-CHECKPOINT.
+           PERFORM WS-CONTADOR-CKPT TIMES
+               IF FIM-ARQ NOT = "SIM"
+                   READ CADALU
+                       AT END MOVE "SIM" TO FIM-ARQ
+                   END-READ
+                   ADD 1 TO WS-CONTADOR-LIDO
+               END-IF
+           END-PERFORM.
+
+       CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-LIDO.
+           IF FUNCTION MOD (WS-CONTADOR-LIDO, WS-INTERVALO-CKPT) = 0
+               PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-EXE03.
+           MOVE WS-CONTADOR-LIDO TO CONTADOR-CKPT.
+           WRITE REG-CKPT-EXE03.
+           CLOSE CKPT-EXE03.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS TO WS-CONTADOR-LIDO.
+           PERFORM GRAVA-CHECKPOINT.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE03.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE03
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE QTD-NOTAS-PARM TO WS-QTD-NOTAS
+                   IF WS-QTD-NOTAS > 4 OR WS-QTD-NOTAS = 0
+                       MOVE 4 TO WS-QTD-NOTAS
+                   END-IF
+               END-IF
+               CLOSE PARM-EXE03
+           END-IF.
+
+       VERIFICA-STATUS-ALU.
+           IF WS-STATUS-ALU NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       VERIFICA-STATUS-ATU.
+           IF WS-STATUS-ATU NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
        LEITURA.
-           READ CADALU
-                AT END
-                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT = "SIM"
+               READ CADALU
+                    AT END
+                    MOVE "SIM" TO FIM-ARQ
+               END-READ
+               IF FIM-ARQ NOT = "SIM"
+                   PERFORM VERIFICA-STATUS-ALU
+               END-IF
+           END-IF.
 
        PRINCIPAL.
            PERFORM CALCMEDIA.
            PERFORM GRAVACAO.
+           PERFORM CONTROLA-CHECKPOINT.
            PERFORM LEITURA.
-       
+
        CALCMEDIA.
-           ADD  NOTA1-ENT
-                NOTA2-ENT
-                NOTA3-ENT
-                  GIVING SOMA-NOTA.
-           DIVIDE SOMA-NOTA BY 3 GIVING WMEDIA.
+           MOVE ZEROS TO SOMA-NOTA.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-NOTAS
+               ADD NOTAS-ENT (WS-I) TO SOMA-NOTA
+           END-PERFORM.
+           DIVIDE SOMA-NOTA BY WS-QTD-NOTAS GIVING WMEDIA.
 
        GRAVACAO.
            MOVE NUMERO-ENT TO NUMERO-SAI.
            MOVE WMEDIA TO MEDIA-SAI.
+           MOVE NOTA1-ENT TO NOTA1-SAI.
+           MOVE NOTA2-ENT TO NOTA2-SAI.
+           MOVE NOTA3-ENT TO NOTA3-SAI.
+           MOVE NOTA4-ENT TO NOTA4-SAI.
+           IF WMEDIA NOT LESS THAN 7
+               MOVE "A" TO FLAG-SAI
+           ELSE
+               MOVE "R" TO FLAG-SAI.
            WRITE REG-SAI.
+           PERFORM VERIFICA-STATUS-ATU.
+           ADD 1 TO WS-CONTADOR-GRAVADO.
+           ADD 1 TO WS-TOTAL-ALU.
+           ADD WMEDIA TO WS-SOMA-MEDIAS.
+           IF WMEDIA > WS-MEDIA-MAIOR
+               MOVE WMEDIA TO WS-MEDIA-MAIOR.
+           IF WMEDIA < WS-MEDIA-MENOR
+               MOVE WMEDIA TO WS-MEDIA-MENOR.
+
+       GRAVA-TRAILER.
+           IF WS-TOTAL-ALU > 0
+               DIVIDE WS-SOMA-MEDIAS BY WS-TOTAL-ALU
+                      GIVING WS-MEDIA-TURMA
+           ELSE
+               MOVE ZEROS TO WS-MEDIA-TURMA
+               MOVE ZEROS TO WS-MEDIA-MENOR.
+           MOVE "TRL" TO TRAILER-ID-SAI.
+           MOVE WS-TOTAL-ALU TO TOTAL-ALU-SAI.
+           MOVE WS-MEDIA-TURMA TO MEDIA-TURMA-SAI.
+           MOVE WS-MEDIA-MAIOR TO MEDIA-MAIOR-SAI.
+           MOVE WS-MEDIA-MENOR TO MEDIA-MENOR-SAI.
+           WRITE REG-TRAILER-SAI.
+           PERFORM VERIFICA-STATUS-ATU.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           STRING "EXE03 - LIDOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-LIDO DELIMITED BY SIZE
+                  "  GRAVADOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-GRAVADO DELIMITED BY SIZE
+                  "  ERROS IO: " DELIMITED BY SIZE
+                  WS-QTD-ERROS-IO DELIMITED BY SIZE
+               INTO WS-LINHA-LOG.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
 
        TERMINO.
+           PERFORM GRAVA-TRAILER.
+           PERFORM ZERA-CHECKPOINT.
+           PERFORM GRAVA-LOG-EXECUCAO.
+           IF WS-QTD-ERROS-IO > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
            CLOSE  CADALU
-                  CADATU.
+                  CADATU
+                  LOG-EXE03.
