@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE15.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUN   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT REL-EXE15    ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUN
+           LABEL  RECORD  ARE STANDARD
+           VALUE  OF FILE-ID IS "CADFUN.DAT".
+
+       01 REG-ENT.
+           COPY EMPREG01 REPLACING ==PREFIXO-ENT== BY ==CODIGO-ENT==
+                                   ==TAM-NOME== BY ==20==.
+
+       FD REL-EXE15
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REL-EXE15.DAT".
+
+       01 REG-REL                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ           PIC X(03) VALUE "NAO".
+       77 WS-QTD-FAIXA1     PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-FAIXA2     PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-FAIXA3     PIC 9(05) VALUE ZEROS.
+       77 WS-SALARIO-FAIXA1 PIC 9(09)V99 VALUE ZEROS.
+       77 WS-SALARIO-FAIXA2 PIC 9(09)V99 VALUE ZEROS.
+       77 WS-SALARIO-FAIXA3 PIC 9(09)V99 VALUE ZEROS.
+       77 WS-TOTAL-FUNC     PIC 9(05) VALUE ZEROS.
+       77 WS-MEDIA-FAIXA1   PIC 9(07)V99 VALUE ZEROS.
+       77 WS-MEDIA-FAIXA2   PIC 9(07)V99 VALUE ZEROS.
+       77 WS-MEDIA-FAIXA3   PIC 9(07)V99 VALUE ZEROS.
+       01 WS-LINHA-REL             PIC X(80).
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX15.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+                  UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADFUN
+                OUTPUT REL-EXE15.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADFUN
+                AT END
+                MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM CLASSIFICA-FAIXA.
+           PERFORM LEITURA.
+
+       CLASSIFICA-FAIXA.
+           ADD 1 TO WS-TOTAL-FUNC.
+           IF SALARIO-ENT NOT GREATER THAN 1000
+               ADD 1 TO WS-QTD-FAIXA1
+               ADD SALARIO-ENT TO WS-SALARIO-FAIXA1
+           ELSE
+             IF SALARIO-ENT NOT GREATER THAN 2000
+               ADD 1 TO WS-QTD-FAIXA2
+               ADD SALARIO-ENT TO WS-SALARIO-FAIXA2
+             ELSE
+               ADD 1 TO WS-QTD-FAIXA3
+               ADD SALARIO-ENT TO WS-SALARIO-FAIXA3.
+
+       CALCULA-MEDIAS.
+           IF WS-QTD-FAIXA1 > 0
+               DIVIDE WS-SALARIO-FAIXA1 BY WS-QTD-FAIXA1
+                   GIVING WS-MEDIA-FAIXA1
+           END-IF.
+           IF WS-QTD-FAIXA2 > 0
+               DIVIDE WS-SALARIO-FAIXA2 BY WS-QTD-FAIXA2
+                   GIVING WS-MEDIA-FAIXA2
+           END-IF.
+           IF WS-QTD-FAIXA3 > 0
+               DIVIDE WS-SALARIO-FAIXA3 BY WS-QTD-FAIXA3
+                   GIVING WS-MEDIA-FAIXA3
+           END-IF.
+
+       GRAVA-RELATORIO.
+           PERFORM CALCULA-MEDIAS.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "RELATORIO DE QUADRO DE PESSOAL POR FAIXA SALARIAL"
+                  DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "TOTAL DE FUNCIONARIOS: " DELIMITED BY SIZE
+                  WS-TOTAL-FUNC DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "FAIXA ATE 1000.00 - QTD: " DELIMITED BY SIZE
+                  WS-QTD-FAIXA1 DELIMITED BY SIZE
+                  "  TOTAL: " DELIMITED BY SIZE
+                  WS-SALARIO-FAIXA1 DELIMITED BY SIZE
+                  "  MEDIA: " DELIMITED BY SIZE
+                  WS-MEDIA-FAIXA1 DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "FAIXA 1000.01 A 2000.00 - QTD: " DELIMITED BY SIZE
+                  WS-QTD-FAIXA2 DELIMITED BY SIZE
+                  "  TOTAL: " DELIMITED BY SIZE
+                  WS-SALARIO-FAIXA2 DELIMITED BY SIZE
+                  "  MEDIA: " DELIMITED BY SIZE
+                  WS-MEDIA-FAIXA2 DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "FAIXA ACIMA DE 2000.00 - QTD: " DELIMITED BY SIZE
+                  WS-QTD-FAIXA3 DELIMITED BY SIZE
+                  "  TOTAL: " DELIMITED BY SIZE
+                  WS-SALARIO-FAIXA3 DELIMITED BY SIZE
+                  "  MEDIA: " DELIMITED BY SIZE
+                  WS-MEDIA-FAIXA3 DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+
+       TERMINO.
+           PERFORM GRAVA-RELATORIO.
+           CLOSE  CADFUN
+                  REL-EXE15.
