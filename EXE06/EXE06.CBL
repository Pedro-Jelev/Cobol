@@ -10,11 +10,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CAD-ENT   ASSIGN TO DISK
-           ORGANIZATION IS  LINE  SEQUENTIAL.
-           
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ENT.
+
            SELECT CAD-SAI   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-SAI.
+
+           SELECT PARM-EXE06   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+           SELECT REL-EXE06    ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-REL.
+
+           SELECT CKPT-EXE06   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CKPT.
+
+           SELECT LOG-EXE06   ASSIGN TO DISK
            ORGANIZATION IS  LINE  SEQUENTIAL.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD CAD-ENT
@@ -22,22 +39,60 @@
            VALUE  OF FILE-ID IS "CAD-ENT.DAT".
        
        01 REG-ENT.
-           03 MATRICULA-ENT     PIC 9(05).
-           03 NOME-ENT          PIC X(30).
-           03 SALARIO-ENT       PIC 9(05)V99.
-       
+           COPY EMPREG01 REPLACING ==PREFIXO-ENT== BY ==MATRICULA-ENT==
+                                   ==TAM-NOME== BY ==30==.
+
        FD CAD-SAI
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS "CAD-SAI.DAT".
 
        01 REG-SAI.
-           03 MATRICULA-SAI     PIC 9(05).
-           03 NOME-SAI          PIC X(30).
-           03 SALARIO-SAI       PIC 9(05)V99.
+           COPY EMPSAI01 REPLACING ==PREFIXO-SAI== BY ==MATRICULA-SAI==
+                                   ==TAM-NOME== BY ==30==.
+
+       FD PARM-EXE06
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE06.DAT".
+
+       01 REG-PARM-EXE06.
+           03 LIMITE-SALARIO-PARM   PIC 9(05)V99.
+
+       FD REL-EXE06
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "REL-EXE06.DAT".
+
+       01 REG-REL                  PIC X(80).
+
+       FD CKPT-EXE06
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPT-EXE06.DAT".
+
+       01 REG-CKPT-EXE06.
+           COPY CKPT01.
+
+       FD LOG-EXE06
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOG-EXE06.DAT".
+
+       01 REG-LOG                 PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
-       
+       77 WS-STATUS-PARM     PIC X(02) VALUE "00".
+       77 WS-LIMITE-SALARIO  PIC 9(05)V99 VALUE 3000.00.
+       77 WS-TOTAL-FUNC      PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-SALARIO   PIC 9(09)V99 VALUE ZEROS.
+       77 WS-STATUS-CKPT     PIC X(02) VALUE "00".
+       77 WS-CONTADOR-LIDO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-CKPT   PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT  PIC 9(05) VALUE 1000.
+       77 WS-STATUS-ENT      PIC X(02) VALUE "00".
+       77 WS-STATUS-SAI      PIC X(02) VALUE "00".
+       77 WS-STATUS-REL      PIC X(02) VALUE "00".
+       77 WS-QTD-ERROS-IO    PIC 9(05) VALUE ZEROS.
+       01 WS-LINHA-REL              PIC X(80).
+       01 WS-LINHA-LOG             PIC X(80).
+
        PROCEDURE DIVISION.
        PGM-EM01EX06.
            PERFORM INICIO.
@@ -48,26 +103,149 @@
            STOP RUN.
 
        INICIO.
+           PERFORM LE-CHECKPOINT.
            OPEN INPUT CAD-ENT
-                OUTPUT CAD-SAI.
+                OUTPUT REL-EXE06.
+           PERFORM VERIFICA-STATUS-ENT.
+           PERFORM VERIFICA-STATUS-REL.
+           IF WS-CONTADOR-CKPT > 0
+               OPEN EXTEND CAD-SAI
+           ELSE
+               OPEN OUTPUT CAD-SAI
+           END-IF.
+           PERFORM VERIFICA-STATUS-SAI.
+           OPEN OUTPUT LOG-EXE06.
+           PERFORM LE-PARAMETRO.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM PULA-CHECKPOINT.
            PERFORM LEITURA.
 
+       LE-CHECKPOINT.
+           OPEN INPUT CKPT-EXE06.
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT-EXE06
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-CKPT = "00"
+                   MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-IF
+               CLOSE CKPT-EXE06
+           END-IF.
+
+       PULA-CHECKPOINT.
+           PERFORM WS-CONTADOR-CKPT TIMES
+               IF FIM-ARQ NOT = "SIM"
+                   READ CAD-ENT
+                       AT END MOVE "SIM" TO FIM-ARQ
+                   END-READ
+                   ADD 1 TO WS-CONTADOR-LIDO
+               END-IF
+           END-PERFORM.
+
+       CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-LIDO.
+           IF FUNCTION MOD (WS-CONTADOR-LIDO, WS-INTERVALO-CKPT) = 0
+               PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-EXE06.
+           MOVE WS-CONTADOR-LIDO TO CONTADOR-CKPT.
+           WRITE REG-CKPT-EXE06.
+           CLOSE CKPT-EXE06.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS TO WS-CONTADOR-LIDO.
+           PERFORM GRAVA-CHECKPOINT.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE06.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE06
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE LIMITE-SALARIO-PARM TO WS-LIMITE-SALARIO
+               END-IF
+               CLOSE PARM-EXE06
+           END-IF.
+
+       VERIFICA-STATUS-ENT.
+           IF WS-STATUS-ENT NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       VERIFICA-STATUS-SAI.
+           IF WS-STATUS-SAI NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-REL.
+           IF WS-STATUS-REL NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
        LEITURA.
-           READ CAD-ENT
-                AT END
-                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT = "SIM"
+               READ CAD-ENT
+                    AT END
+                    MOVE "SIM" TO FIM-ARQ
+               END-READ
+               IF FIM-ARQ NOT = "SIM"
+                   PERFORM VERIFICA-STATUS-ENT
+               END-IF
+           END-IF.
 
        PRINCIPAL.
            PERFORM GRAVACAO.
+           PERFORM CONTROLA-CHECKPOINT.
            PERFORM LEITURA.
 
        GRAVACAO.
-           IF (SALARIO-ENT > 3000)
+           IF (SALARIO-ENT > WS-LIMITE-SALARIO)
                MOVE MATRICULA-ENT TO MATRICULA-SAI
                MOVE NOME-ENT TO NOME-SAI
                MOVE SALARIO-ENT TO SALARIO-SAI
-               WRITE REG-SAI.
+               WRITE REG-SAI
+               PERFORM VERIFICA-STATUS-SAI
+               ADD 1 TO WS-TOTAL-FUNC
+               ADD SALARIO-ENT TO WS-TOTAL-SALARIO.
+
+       GRAVA-RELATORIO.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "RESUMO DA FOLHA DE PAGAMENTO" DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "TOTAL DE FUNCIONARIOS ACIMA DO LIMITE: "
+                  DELIMITED BY SIZE
+                  WS-TOTAL-FUNC DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           MOVE SPACES TO WS-LINHA-REL.
+           STRING "TOTAL DA FOLHA: " DELIMITED BY SIZE
+                  WS-TOTAL-SALARIO DELIMITED BY SIZE
+               INTO WS-LINHA-REL.
+           WRITE REG-REL FROM WS-LINHA-REL.
+           PERFORM VERIFICA-STATUS-REL.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           STRING "EXE06 - LIDOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-LIDO DELIMITED BY SIZE
+                  "  GRAVADOS: " DELIMITED BY SIZE
+                  WS-TOTAL-FUNC DELIMITED BY SIZE
+                  "  ERROS IO: " DELIMITED BY SIZE
+                  WS-QTD-ERROS-IO DELIMITED BY SIZE
+               INTO WS-LINHA-LOG.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
 
        TERMINO.
+           PERFORM GRAVA-RELATORIO.
+           PERFORM ZERA-CHECKPOINT.
+           PERFORM GRAVA-LOG-EXECUCAO.
+           IF WS-QTD-ERROS-IO > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
            CLOSE  CAD-ENT
-                  CAD-SAI.
+                  CAD-SAI
+                  REL-EXE06
+                  LOG-EXE06.
