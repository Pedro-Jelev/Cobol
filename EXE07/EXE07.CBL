@@ -11,17 +11,36 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU   ASSIGN TO DISK
-           ORGANIZATION IS  LINE  SEQUENTIAL.
-           
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  NUMERO-ENT
+           FILE STATUS  IS  WS-STATUS-ALU.
+
            SELECT CADATU   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ATU.
+
+           SELECT CADATU-M   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ATM.
+
+           SELECT PARM-EXE07   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+           SELECT CKPT-EXE07   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CKPT.
+
+           SELECT LOG-EXE07   ASSIGN TO DISK
            ORGANIZATION IS  LINE  SEQUENTIAL.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD CADALU
            LABEL  RECORD  ARE STANDARD
            VALUE  OF FILE-ID IS "CADALU.DAT".
-       
+
        01 REG-ENT.
            03 NUMERO-ENT     PIC 9(05).
            03 NOME-ENT       PIC X(20).
@@ -30,10 +49,27 @@
            03 NOTA3-ENT      PIC 9(02)V99.
            03 NOTA4-ENT      PIC 9(02)V99.
            03 SEXO-ENT       PIC X(01).
-       
+           03 DATA-NASCIMENTO-ENT.
+              04 DD-ENT      PIC 9(02).
+              04 MM-ENT      PIC 9(02).
+              04 AAAA-ENT    PIC 9(04).
+           03 FALTA-ENT      PIC 9(02).
+
+       01 REG-ENT-NOTAS REDEFINES REG-ENT.
+           03 FILLER-ENT     PIC X(25).
+           03 NOTAS-ENT       PIC 9(02)V99 OCCURS 4 TIMES.
+           03 FILLER2-ENT    PIC X(01).
+
+       FD PARM-EXE07
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE07.DAT".
+
+       01 REG-PARM-EXE07.
+           03 QTD-NOTAS-PARM   PIC 9(01).
+
        FD CADATU
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADATU.DAT".
+           VALUE OF FILE-ID IS "CADATU-F.DAT".
 
        01 REG-SAI.
            03 NUMERO-SAI     PIC 9(05).
@@ -41,11 +77,48 @@
            03 MEDIA-SAI      PIC 9(02)V99.
            03 SEXO-SAI       PIC X(01).
 
+       FD CADATU-M
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU-M.DAT".
+
+       01 REG-SAI-M.
+           03 NUMERO-SAI-M   PIC 9(05).
+           03 NOME-SAI-M     PIC X(20).
+           03 MEDIA-SAI-M    PIC 9(02)V99.
+           03 SEXO-SAI-M     PIC X(01).
+
+       FD CKPT-EXE07
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPT-EXE07.DAT".
+
+       01 REG-CKPT-EXE07.
+           COPY CKPT01.
+
+       FD LOG-EXE07
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOG-EXE07.DAT".
+
+       01 REG-LOG                 PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
-       77 SOMA-NOTA   PIC 9(02)V9(02) VALUE ZEROS.
+       77 SOMA-NOTA   PIC 9(03)V99 VALUE ZEROS.
        77 WMEDIA      PIC 99V99   VALUE ZEROS.
-       
+       77 WS-STATUS-PARM   PIC X(02) VALUE "00".
+       77 WS-QTD-NOTAS     PIC 9(01) VALUE 4.
+       77 WS-I             PIC 9(01).
+       77 WS-STATUS-CKPT     PIC X(02) VALUE "00".
+       77 WS-CONTADOR-LIDO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-CKPT   PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT  PIC 9(05) VALUE 1000.
+       77 WS-STATUS-ALU      PIC X(02) VALUE "00".
+       77 WS-STATUS-ATU      PIC X(02) VALUE "00".
+       77 WS-STATUS-ATM      PIC X(02) VALUE "00".
+       77 WS-QTD-ERROS-IO    PIC 9(05) VALUE ZEROS.
+       77 WS-CONTADOR-FEM    PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-MAS    PIC 9(07) VALUE ZEROS.
+       01 WS-LINHA-LOG             PIC X(80).
+
        PROCEDURE DIVISION.
        PGM-EM01EX07.
            PERFORM INICIO.
@@ -56,29 +129,113 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADALU
-                OUTPUT CADATU.
+           PERFORM LE-CHECKPOINT.
+           OPEN INPUT CADALU.
+           PERFORM VERIFICA-STATUS-ALU.
+           IF WS-CONTADOR-CKPT > 0
+               OPEN EXTEND CADATU
+                    EXTEND CADATU-M
+           ELSE
+               OPEN OUTPUT CADATU
+                    OUTPUT CADATU-M
+           END-IF.
+           PERFORM VERIFICA-STATUS-ATU.
+           PERFORM VERIFICA-STATUS-ATM.
+           OPEN OUTPUT LOG-EXE07.
+           PERFORM LE-PARAMETRO.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM PULA-CHECKPOINT.
            PERFORM LEITURA.
 
+       LE-CHECKPOINT.
+           OPEN INPUT CKPT-EXE07.
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT-EXE07
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-CKPT = "00"
+                   MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-IF
+               CLOSE CKPT-EXE07
+           END-IF.
+
+       PULA-CHECKPOINT.
+           PERFORM WS-CONTADOR-CKPT TIMES
+               IF FIM-ARQ NOT = "SIM"
+                   READ CADALU
+                       AT END MOVE "SIM" TO FIM-ARQ
+                   END-READ
+                   ADD 1 TO WS-CONTADOR-LIDO
+               END-IF
+           END-PERFORM.
+
+       CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-LIDO.
+           IF FUNCTION MOD (WS-CONTADOR-LIDO, WS-INTERVALO-CKPT) = 0
+               PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-EXE07.
+           MOVE WS-CONTADOR-LIDO TO CONTADOR-CKPT.
+           WRITE REG-CKPT-EXE07.
+           CLOSE CKPT-EXE07.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS TO WS-CONTADOR-LIDO.
+           PERFORM GRAVA-CHECKPOINT.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE07.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE07
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE QTD-NOTAS-PARM TO WS-QTD-NOTAS
+                   IF WS-QTD-NOTAS > 4 OR WS-QTD-NOTAS = 0
+                       MOVE 4 TO WS-QTD-NOTAS
+                   END-IF
+               END-IF
+               CLOSE PARM-EXE07
+           END-IF.
+
+       VERIFICA-STATUS-ALU.
+           IF WS-STATUS-ALU NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       VERIFICA-STATUS-ATU.
+           IF WS-STATUS-ATU NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-ATM.
+           IF WS-STATUS-ATM NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
        LEITURA.
-           READ CADALU
-                AT END
-                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT = "SIM"
+               READ CADALU
+                    AT END
+                    MOVE "SIM" TO FIM-ARQ
+               END-READ
+               IF FIM-ARQ NOT = "SIM"
+                   PERFORM VERIFICA-STATUS-ALU
+               END-IF
+           END-IF.
 
        PRINCIPAL.
            PERFORM CALCMEDIA.
            PERFORM GRAVACAO.
+           PERFORM CONTROLA-CHECKPOINT.
            PERFORM LEITURA.
-       
+
        CALCMEDIA.
-           IF (SEXO-ENT = "F") THEN
-               ADD  NOTA1-ENT
-                   NOTA2-ENT
-                   NOTA3-ENT
-                   NOTA4-ENT
-                       GIVING  SOMA-NOTA
-                DIVIDE SOMA-NOTA BY 4
-                       GIVING  WMEDIA.
+           MOVE ZEROS TO SOMA-NOTA.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-QTD-NOTAS
+               ADD NOTAS-ENT (WS-I) TO SOMA-NOTA
+           END-PERFORM.
+           DIVIDE SOMA-NOTA BY WS-QTD-NOTAS GIVING WMEDIA.
 
        GRAVACAO.
            IF (SEXO-ENT = "F") THEN
@@ -86,8 +243,39 @@
                MOVE NOME-ENT   TO NOME-SAI
                MOVE WMEDIA     TO MEDIA-SAI
                MOVE SEXO-ENT   TO SEXO-SAI
-               WRITE REG-SAI.
+               WRITE REG-SAI
+               PERFORM VERIFICA-STATUS-ATU
+               ADD 1 TO WS-CONTADOR-FEM
+           ELSE
+             IF (SEXO-ENT = "M") THEN
+               MOVE NUMERO-ENT TO NUMERO-SAI-M
+               MOVE NOME-ENT   TO NOME-SAI-M
+               MOVE WMEDIA     TO MEDIA-SAI-M
+               MOVE SEXO-ENT   TO SEXO-SAI-M
+               WRITE REG-SAI-M
+               PERFORM VERIFICA-STATUS-ATM
+               ADD 1 TO WS-CONTADOR-MAS.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           STRING "EXE07 - LIDOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-LIDO DELIMITED BY SIZE
+                  "  FEMININO: " DELIMITED BY SIZE
+                  WS-CONTADOR-FEM DELIMITED BY SIZE
+                  "  MASCULINO: " DELIMITED BY SIZE
+                  WS-CONTADOR-MAS DELIMITED BY SIZE
+                  "  ERROS IO: " DELIMITED BY SIZE
+                  WS-QTD-ERROS-IO DELIMITED BY SIZE
+               INTO WS-LINHA-LOG.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
 
        TERMINO.
+           PERFORM ZERA-CHECKPOINT.
+           PERFORM GRAVA-LOG-EXECUCAO.
+           IF WS-QTD-ERROS-IO > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
            CLOSE  CADALU
-                  CADATU.
+                  CADATU
+                  CADATU-M
+                  LOG-EXE07.
