@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXE16.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-PC.
+           OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU-TRAN   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+           SELECT CADALU   ASSIGN TO DISK
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  RANDOM
+           RECORD KEY   IS  NUMERO-ENT.
+
+           SELECT CADALU-TRAN-REJ   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU-TRAN
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU-TRAN.DAT".
+
+       01 REG-TRAN.
+           03 TIPO-TRAN        PIC X(01).
+           03 NUMERO-TRAN      PIC 9(05).
+           03 NOME-TRAN        PIC X(20).
+           03 NOTA1-TRAN       PIC 9(02)V99.
+           03 NOTA2-TRAN       PIC 9(02)V99.
+           03 NOTA3-TRAN       PIC 9(02)V99.
+           03 NOTA4-TRAN       PIC 9(02)V99.
+           03 SEXO-TRAN        PIC X(01).
+           03 DATA-NASCIMENTO-TRAN.
+              04 DD-TRAN       PIC 9(02).
+              04 MM-TRAN       PIC 9(02).
+              04 AAAA-TRAN     PIC 9(04).
+           03 FALTA-TRAN       PIC 9(02).
+
+       FD CADALU
+           LABEL  RECORD  ARE STANDARD
+           VALUE  OF FILE-ID IS "CADALU.DAT".
+
+       01 REG-ENT.
+           03 NUMERO-ENT       PIC 9(05).
+           03 NOME-ENT         PIC X(20).
+           03 NOTA1-ENT        PIC 9(02)V99.
+           03 NOTA2-ENT        PIC 9(02)V99.
+           03 NOTA3-ENT        PIC 9(02)V99.
+           03 NOTA4-ENT        PIC 9(02)V99.
+           03 SEXO-ENT         PIC X(01).
+           03 DATA-NASCIMENTO-ENT.
+              04 DD-ENT        PIC 9(02).
+              04 MM-ENT        PIC 9(02).
+              04 AAAA-ENT      PIC 9(04).
+           03 FALTA-ENT        PIC 9(02).
+
+       FD CADALU-TRAN-REJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU-TRAN-REJ.DAT".
+
+       01 REG-REJ.
+           03 TIPO-REJ         PIC X(01).
+           03 NUMERO-REJ       PIC 9(05).
+           03 MOTIVO-REJ       PIC X(02).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ          PIC X(03) VALUE "NAO".
+       77 WS-CONTADOR-LIDO      PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-APLICADO  PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-REJ       PIC 9(07) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PGM-EM01EX16.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL
+                  UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADALU-TRAN
+                OUTPUT CADALU-TRAN-REJ.
+           OPEN I-O CADALU.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADALU-TRAN
+                AT END
+                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT = "SIM"
+               ADD 1 TO WS-CONTADOR-LIDO
+               MOVE SPACES TO MOTIVO-REJ.
+
+       PRINCIPAL.
+           EVALUATE TIPO-TRAN
+               WHEN "I" PERFORM INCLUI-ALUNO
+               WHEN "A" PERFORM ALTERA-ALUNO
+               WHEN "E" PERFORM EXCLUI-ALUNO
+               WHEN OTHER PERFORM GRAVA-REJEITO
+           END-EVALUATE.
+           PERFORM LEITURA.
+
+       INCLUI-ALUNO.
+           MOVE NUMERO-TRAN TO NUMERO-ENT.
+           MOVE NOME-TRAN TO NOME-ENT.
+           MOVE NOTA1-TRAN TO NOTA1-ENT.
+           MOVE NOTA2-TRAN TO NOTA2-ENT.
+           MOVE NOTA3-TRAN TO NOTA3-ENT.
+           MOVE NOTA4-TRAN TO NOTA4-ENT.
+           MOVE SEXO-TRAN TO SEXO-ENT.
+           MOVE DD-TRAN TO DD-ENT.
+           MOVE MM-TRAN TO MM-ENT.
+           MOVE AAAA-TRAN TO AAAA-ENT.
+           MOVE FALTA-TRAN TO FALTA-ENT.
+           WRITE REG-ENT
+               INVALID KEY
+                   MOVE "JC" TO MOTIVO-REJ
+                   PERFORM GRAVA-REJEITO
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR-APLICADO
+           END-WRITE.
+
+       ALTERA-ALUNO.
+           MOVE SPACES TO MOTIVO-REJ.
+           MOVE NUMERO-TRAN TO NUMERO-ENT.
+           READ CADALU
+               INVALID KEY
+                   MOVE "NE" TO MOTIVO-REJ
+                   PERFORM GRAVA-REJEITO
+           END-READ.
+           IF MOTIVO-REJ = SPACES
+               MOVE NOME-TRAN TO NOME-ENT
+               MOVE NOTA1-TRAN TO NOTA1-ENT
+               MOVE NOTA2-TRAN TO NOTA2-ENT
+               MOVE NOTA3-TRAN TO NOTA3-ENT
+               MOVE NOTA4-TRAN TO NOTA4-ENT
+               MOVE SEXO-TRAN TO SEXO-ENT
+               MOVE DD-TRAN TO DD-ENT
+               MOVE MM-TRAN TO MM-ENT
+               MOVE AAAA-TRAN TO AAAA-ENT
+               MOVE FALTA-TRAN TO FALTA-ENT
+               REWRITE REG-ENT
+                   INVALID KEY
+                       MOVE "JC" TO MOTIVO-REJ
+                       PERFORM GRAVA-REJEITO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CONTADOR-APLICADO
+               END-REWRITE
+           END-IF.
+           MOVE SPACES TO MOTIVO-REJ.
+
+       EXCLUI-ALUNO.
+           MOVE SPACES TO MOTIVO-REJ.
+           MOVE NUMERO-TRAN TO NUMERO-ENT.
+           READ CADALU
+               INVALID KEY
+                   MOVE "NE" TO MOTIVO-REJ
+                   PERFORM GRAVA-REJEITO
+           END-READ.
+           IF MOTIVO-REJ = SPACES
+               DELETE CADALU
+                   INVALID KEY
+                       MOVE "JC" TO MOTIVO-REJ
+                       PERFORM GRAVA-REJEITO
+                   NOT INVALID KEY
+                       ADD 1 TO WS-CONTADOR-APLICADO
+               END-DELETE
+           END-IF.
+           MOVE SPACES TO MOTIVO-REJ.
+
+       GRAVA-REJEITO.
+           MOVE TIPO-TRAN TO TIPO-REJ.
+           MOVE NUMERO-TRAN TO NUMERO-REJ.
+           IF MOTIVO-REJ = SPACES
+               MOVE "TI" TO MOTIVO-REJ.
+           WRITE REG-REJ.
+           ADD 1 TO WS-CONTADOR-REJ.
+
+       TERMINO.
+           CLOSE  CADALU-TRAN
+                  CADALU
+                  CADALU-TRAN-REJ.
