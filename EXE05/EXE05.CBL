@@ -10,11 +10,38 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU   ASSIGN TO DISK
-           ORGANIZATION IS  LINE  SEQUENTIAL.
-           
+           ORGANIZATION IS  INDEXED
+           ACCESS MODE  IS  SEQUENTIAL
+           RECORD KEY   IS  NUMERO-ENT
+           FILE STATUS  IS  WS-STATUS-ALU.
+
            SELECT CADAPR   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-APR.
+
+           SELECT CADREJ   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-REJ.
+
+           SELECT PARM-EXE05   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-PARM.
+
+           SELECT CKPT-EXE05   ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-CKPT.
+
+           SELECT LOG-EXE05   ASSIGN TO DISK
            ORGANIZATION IS  LINE  SEQUENTIAL.
-       
+
+           SELECT CAD-ACUM-ANT ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ANT.
+
+           SELECT CAD-ACUM     ASSIGN TO DISK
+           ORGANIZATION IS  LINE  SEQUENTIAL
+           FILE STATUS  IS  WS-STATUS-ACM.
+
        DATA DIVISION.
        FILE SECTION.
        FD CADALU
@@ -26,6 +53,13 @@
            03 NOME-ENT         PIC X(20).
            03 NOTA1-ENT        PIC 9(02)V99.
            03 NOTA2-ENT        PIC 9(02)V99.
+           03 NOTA3-ENT        PIC 9(02)V99.
+           03 NOTA4-ENT        PIC 9(02)V99.
+           03 SEXO-ENT         PIC X(01).
+           03 DATA-NASCIMENTO-ENT.
+              04 DD-ENT        PIC 9(02).
+              04 MM-ENT        PIC 9(02).
+              04 AAAA-ENT      PIC 9(04).
            03 FALTA-ENT        PIC 9(02).
 
        
@@ -34,15 +68,97 @@
            VALUE OF FILE-ID IS "CADAPR.DAT".
 
        01 REG-SAI.
+           03 RANKING-SAI      PIC 9(05).
            03 NUMERO-SAI       PIC 9(05).
            03 NOME-SAI         PIC X(20).
            03 MEDIA-SAI        PIC 9(02)V99.
 
+       FD CADREJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADREJ.DAT".
+
+       01 REG-REJ.
+           03 NUMERO-REJ       PIC 9(05).
+           03 NOME-REJ         PIC X(20).
+           03 MEDIA-REJ        PIC 9(02)V99.
+           03 FALTA-REJ        PIC 9(03).
+           03 MOTIVO-REJ       PIC X(02).
+
+       FD PARM-EXE05
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "PARM-EXE05.DAT".
+
+       01 REG-PARM-EXE05.
+           03 NOTA-MINIMA-PARM    PIC 9(02)V99.
+           03 FALTA-MAXIMA-PARM   PIC 9(02).
+
+       FD CKPT-EXE05
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CKPT-EXE05.DAT".
+
+       01 REG-CKPT-EXE05.
+           COPY CKPT01.
+
+       FD LOG-EXE05
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOG-EXE05.DAT".
+
+       01 REG-LOG                 PIC X(80).
+
+       FD CAD-ACUM-ANT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-ACUM-ANT.DAT".
+
+       01 REG-ACUM-ANT.
+           03 NUMERO-ACUM-ANT  PIC 9(05).
+           03 FALTA-ACUM-ANT   PIC 9(03).
+
+       FD CAD-ACUM
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CAD-ACUM.DAT".
+
+       01 REG-ACUM.
+           03 NUMERO-ACUM      PIC 9(05).
+           03 FALTA-ACUM       PIC 9(03).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
        77 SOMA-NOTA   PIC 9(02)V99 VALUE ZEROS.
        77 WMEDIA      PIC 99V99   VALUE ZEROS.
-       
+       77 WS-STATUS-PARM    PIC X(02) VALUE "00".
+       77 WS-NOTA-MINIMA    PIC 9(02)V99 VALUE 7.00.
+       77 WS-FALTA-MAXIMA   PIC 9(02)    VALUE 18.
+       77 WS-QTD-APR        PIC 9(05) VALUE ZEROS.
+       77 WS-I              PIC 9(05).
+       77 WS-J              PIC 9(05).
+       77 WS-TROCA-NUMERO   PIC 9(05).
+       77 WS-TROCA-NOME     PIC X(20).
+       77 WS-TROCA-MEDIA    PIC 9(02)V99.
+       77 WS-STATUS-CKPT     PIC X(02) VALUE "00".
+       77 WS-CONTADOR-LIDO   PIC 9(07) VALUE ZEROS.
+       77 WS-CONTADOR-CKPT   PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT  PIC 9(05) VALUE 1000.
+       77 WS-STATUS-ALU      PIC X(02) VALUE "00".
+       77 WS-STATUS-APR      PIC X(02) VALUE "00".
+       77 WS-STATUS-REJ      PIC X(02) VALUE "00".
+       77 WS-QTD-ERROS-IO    PIC 9(05) VALUE ZEROS.
+       77 WS-CONTADOR-REJ    PIC 9(07) VALUE ZEROS.
+       77 WS-STATUS-ANT      PIC X(02) VALUE "00".
+       77 WS-STATUS-ACM      PIC X(02) VALUE "00".
+       77 WS-FIM-ANT         PIC X(03) VALUE "NAO".
+       77 WS-FIM-APR         PIC X(03) VALUE "NAO".
+       77 WS-IDX             PIC 9(06).
+       77 WS-FALTA-ACUMULADO PIC 9(03) VALUE ZEROS.
+       01 WS-LINHA-LOG             PIC X(80).
+       01 WS-TABELA-APR.
+           03 WS-APR-OCORRE OCCURS 100000 TIMES.
+               05 WS-APR-NUMERO  PIC 9(05).
+               05 WS-APR-NOME    PIC X(20).
+               05 WS-APR-MEDIA   PIC 9(02)V99.
+       01 WS-TABELA-ACUM.
+           03 WS-ACUM-OCORRE OCCURS 100000 TIMES.
+               05 WS-ACUM-FALTA  PIC 9(03) VALUE ZEROS.
+
        PROCEDURE DIVISION.
        PGM-EM01EX05.
            PERFORM INICIO.
@@ -52,33 +168,258 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADALU
-                OUTPUT CADAPR.
+           PERFORM LE-CHECKPOINT.
+           OPEN INPUT CADALU.
+           PERFORM VERIFICA-STATUS-ALU.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM CARREGA-APROVADOS
+               OPEN OUTPUT CADAPR
+                    EXTEND CADREJ
+                    EXTEND CAD-ACUM
+           ELSE
+               OPEN OUTPUT CADAPR
+                    OUTPUT CADREJ
+                    OUTPUT CAD-ACUM
+           END-IF.
+           PERFORM VERIFICA-STATUS-APR.
+           PERFORM VERIFICA-STATUS-REJ.
+           PERFORM VERIFICA-STATUS-ACM.
+           OPEN OUTPUT LOG-EXE05.
+           PERFORM LE-PARAMETRO.
+           PERFORM CARREGA-ACUMULADO.
+           IF WS-CONTADOR-CKPT > 0
+               PERFORM PULA-CHECKPOINT.
            PERFORM LEITURA.
 
+       CARREGA-ACUMULADO.
+           OPEN INPUT CAD-ACUM-ANT.
+           IF WS-STATUS-ANT = "00"
+               PERFORM LEITURA-ACUM-ANT
+               PERFORM UNTIL WS-FIM-ANT = "SIM"
+                   COMPUTE WS-IDX = NUMERO-ACUM-ANT + 1
+                   MOVE FALTA-ACUM-ANT TO WS-ACUM-FALTA (WS-IDX)
+                   PERFORM LEITURA-ACUM-ANT
+               END-PERFORM
+               CLOSE CAD-ACUM-ANT
+           END-IF.
+
+       LEITURA-ACUM-ANT.
+           READ CAD-ACUM-ANT
+               AT END MOVE "SIM" TO WS-FIM-ANT
+           END-READ.
+
+       CARREGA-APROVADOS.
+           OPEN INPUT CADAPR.
+           IF WS-STATUS-APR = "00"
+               PERFORM LEITURA-APROVADO
+               PERFORM UNTIL WS-FIM-APR = "SIM"
+                   ADD 1 TO WS-QTD-APR
+                   MOVE NUMERO-SAI TO WS-APR-NUMERO (WS-QTD-APR)
+                   MOVE NOME-SAI TO WS-APR-NOME (WS-QTD-APR)
+                   MOVE MEDIA-SAI TO WS-APR-MEDIA (WS-QTD-APR)
+                   PERFORM LEITURA-APROVADO
+               END-PERFORM
+               CLOSE CADAPR
+           END-IF.
+
+       LEITURA-APROVADO.
+           READ CADAPR
+               AT END MOVE "SIM" TO WS-FIM-APR
+           END-READ.
+
+       LE-CHECKPOINT.
+           OPEN INPUT CKPT-EXE05.
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT-EXE05
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-CKPT = "00"
+                   MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-IF
+               CLOSE CKPT-EXE05
+           END-IF.
+
+       PULA-CHECKPOINT.
+           PERFORM WS-CONTADOR-CKPT TIMES
+               IF FIM-ARQ NOT = "SIM"
+                   READ CADALU
+                       AT END MOVE "SIM" TO FIM-ARQ
+                   END-READ
+                   ADD 1 TO WS-CONTADOR-LIDO
+               END-IF
+           END-PERFORM.
+
+       CONTROLA-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-LIDO.
+           IF FUNCTION MOD (WS-CONTADOR-LIDO, WS-INTERVALO-CKPT) = 0
+               PERFORM GRAVA-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CKPT-EXE05.
+           MOVE WS-CONTADOR-LIDO TO CONTADOR-CKPT.
+           WRITE REG-CKPT-EXE05.
+           CLOSE CKPT-EXE05.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS TO WS-CONTADOR-LIDO.
+           PERFORM GRAVA-CHECKPOINT.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARM-EXE05.
+           IF WS-STATUS-PARM = "00"
+               READ PARM-EXE05
+                   AT END CONTINUE
+               END-READ
+               IF WS-STATUS-PARM = "00"
+                   MOVE NOTA-MINIMA-PARM TO WS-NOTA-MINIMA
+                   MOVE FALTA-MAXIMA-PARM TO WS-FALTA-MAXIMA
+               END-IF
+               CLOSE PARM-EXE05
+           END-IF.
+
+       VERIFICA-STATUS-ALU.
+           IF WS-STATUS-ALU NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO
+               MOVE "SIM" TO FIM-ARQ
+           END-IF.
+
+       VERIFICA-STATUS-APR.
+           IF WS-STATUS-APR NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-REJ.
+           IF WS-STATUS-REJ NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
+       VERIFICA-STATUS-ACM.
+           IF WS-STATUS-ACM NOT = "00"
+               ADD 1 TO WS-QTD-ERROS-IO.
+
        LEITURA.
-           READ CADALU
-                AT END
-                MOVE "SIM" TO FIM-ARQ.
+           IF FIM-ARQ NOT = "SIM"
+               READ CADALU
+                    AT END
+                    MOVE "SIM" TO FIM-ARQ
+               END-READ
+               IF FIM-ARQ NOT = "SIM"
+                   PERFORM VERIFICA-STATUS-ALU
+               END-IF
+           END-IF.
 
        PRINCIPAL.
            PERFORM CALCMEDIA.
+           PERFORM ACUMULA-FALTA.
            PERFORM GRAVACAO.
+           PERFORM GRAVA-ACUMULADO.
+           PERFORM CONTROLA-CHECKPOINT.
            PERFORM LEITURA.
-       
+
        CALCMEDIA.
            ADD  NOTA1-ENT
                 NOTA2-ENT
                   GIVING SOMA-NOTA.
            DIVIDE SOMA-NOTA BY 2 GIVING WMEDIA.
 
+       ACUMULA-FALTA.
+           COMPUTE WS-IDX = NUMERO-ENT + 1.
+           ADD WS-ACUM-FALTA (WS-IDX) FALTA-ENT
+               GIVING WS-FALTA-ACUMULADO.
+           MOVE WS-FALTA-ACUMULADO TO WS-ACUM-FALTA (WS-IDX).
+
+       GRAVA-ACUMULADO.
+           MOVE NUMERO-ENT TO NUMERO-ACUM.
+           MOVE WS-FALTA-ACUMULADO TO FALTA-ACUM.
+           WRITE REG-ACUM.
+           PERFORM VERIFICA-STATUS-ACM.
+
        GRAVACAO.
-           IF ((WMEDIA NOT LESS THAN 7) AND (FALTA-ENT NOT GREATER THAN 18)) THEN
-               MOVE NUMERO-ENT TO NUMERO-SAI
-               MOVE NOME-ENT TO NOME-SAI
-               MOVE WMEDIA TO MEDIA-SAI
-               WRITE REG-SAI.
+           IF ((WMEDIA NOT LESS THAN WS-NOTA-MINIMA) AND
+               (WS-FALTA-ACUMULADO NOT GREATER THAN WS-FALTA-MAXIMA))
+               THEN
+               PERFORM GRAVA-APROVADO
+           ELSE
+               PERFORM GRAVA-REJEITO.
+
+       GRAVA-APROVADO.
+           ADD 1 TO WS-QTD-APR.
+           MOVE NUMERO-ENT TO WS-APR-NUMERO (WS-QTD-APR).
+           MOVE NOME-ENT TO WS-APR-NOME (WS-QTD-APR).
+           MOVE WMEDIA TO WS-APR-MEDIA (WS-QTD-APR).
+
+       GRAVA-REJEITO.
+           MOVE NUMERO-ENT TO NUMERO-REJ.
+           MOVE NOME-ENT TO NOME-REJ.
+           MOVE WMEDIA TO MEDIA-REJ.
+           MOVE WS-FALTA-ACUMULADO TO FALTA-REJ.
+           IF WMEDIA < WS-NOTA-MINIMA
+               MOVE "NG" TO MOTIVO-REJ
+           ELSE
+               MOVE "FA" TO MOTIVO-REJ.
+           WRITE REG-REJ.
+           PERFORM VERIFICA-STATUS-REJ.
+           ADD 1 TO WS-CONTADOR-REJ.
+
+       ORDENA-APROVADOS.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-APR
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > (WS-QTD-APR - WS-I)
+                   IF (WS-APR-MEDIA (WS-J) <
+                       WS-APR-MEDIA (WS-J + 1))
+                      OR ((WS-APR-MEDIA (WS-J) =
+                           WS-APR-MEDIA (WS-J + 1))
+                          AND (WS-APR-NUMERO (WS-J) >
+                               WS-APR-NUMERO (WS-J + 1)))
+                       PERFORM TROCA-APROVADOS
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       TROCA-APROVADOS.
+           MOVE WS-APR-NUMERO (WS-J) TO WS-TROCA-NUMERO.
+           MOVE WS-APR-NOME (WS-J) TO WS-TROCA-NOME.
+           MOVE WS-APR-MEDIA (WS-J) TO WS-TROCA-MEDIA.
+           MOVE WS-APR-NUMERO (WS-J + 1) TO WS-APR-NUMERO (WS-J).
+           MOVE WS-APR-NOME (WS-J + 1) TO WS-APR-NOME (WS-J).
+           MOVE WS-APR-MEDIA (WS-J + 1) TO WS-APR-MEDIA (WS-J).
+           MOVE WS-TROCA-NUMERO TO WS-APR-NUMERO (WS-J + 1).
+           MOVE WS-TROCA-NOME TO WS-APR-NOME (WS-J + 1).
+           MOVE WS-TROCA-MEDIA TO WS-APR-MEDIA (WS-J + 1).
+
+       GRAVA-RANKING.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-QTD-APR
+               MOVE WS-I TO RANKING-SAI
+               MOVE WS-APR-NUMERO (WS-I) TO NUMERO-SAI
+               MOVE WS-APR-NOME (WS-I) TO NOME-SAI
+               MOVE WS-APR-MEDIA (WS-I) TO MEDIA-SAI
+               WRITE REG-SAI
+               PERFORM VERIFICA-STATUS-APR
+           END-PERFORM.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE SPACES TO WS-LINHA-LOG.
+           STRING "EXE05 - LIDOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-LIDO DELIMITED BY SIZE
+                  "  APROVADOS: " DELIMITED BY SIZE
+                  WS-QTD-APR DELIMITED BY SIZE
+                  "  REJEITADOS: " DELIMITED BY SIZE
+                  WS-CONTADOR-REJ DELIMITED BY SIZE
+                  "  ERROS IO: " DELIMITED BY SIZE
+                  WS-QTD-ERROS-IO DELIMITED BY SIZE
+               INTO WS-LINHA-LOG.
+           WRITE REG-LOG FROM WS-LINHA-LOG.
 
        TERMINO.
+           PERFORM ORDENA-APROVADOS.
+           PERFORM GRAVA-RANKING.
+           PERFORM ZERA-CHECKPOINT.
+           PERFORM GRAVA-LOG-EXECUCAO.
+           IF WS-QTD-ERROS-IO > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
            CLOSE  CADALU
-                  CADAPR.
+                  CADAPR
+                  CADREJ
+                  CAD-ACUM
+                  LOG-EXE05.
