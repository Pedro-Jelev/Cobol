@@ -0,0 +1,7 @@
+      *        EMPLOYEE INPUT RECORD LAYOUT - SHARED BY EXE06/EXE08
+      *        REPLACE PREFIXO WITH THE KEY FIELD PREFIX IN USE
+      *        (MATRICULA OR CODIGO) AND TAM-NOME WITH THE NAME
+      *        FIELD WIDTH FOR THE CALLING PROGRAM.
+           03 PREFIXO-ENT         PIC 9(05).
+           03 NOME-ENT            PIC X(TAM-NOME).
+           03 SALARIO-ENT         PIC 9(05)V99.
