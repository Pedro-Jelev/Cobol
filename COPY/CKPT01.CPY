@@ -0,0 +1,4 @@
+      *        RESTART CHECKPOINT RECORD LAYOUT - SHARED BY THE
+      *        BATCH PROGRAMS. HOLDS THE COUNT OF INPUT RECORDS
+      *        ALREADY PROCESSED SO A RERUN CAN SKIP PAST THEM.
+           03 CONTADOR-CKPT        PIC 9(07).
