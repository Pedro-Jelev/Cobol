@@ -0,0 +1,7 @@
+      *        EMPLOYEE OUTPUT RECORD LAYOUT - SHARED BY EXE06/EXE08
+      *        REPLACE PREFIXO WITH THE KEY FIELD PREFIX IN USE
+      *        (MATRICULA OR CODIGO) AND TAM-NOME WITH THE NAME
+      *        FIELD WIDTH FOR THE CALLING PROGRAM.
+           03 PREFIXO-SAI         PIC 9(05).
+           03 NOME-SAI            PIC X(TAM-NOME).
+           03 SALARIO-SAI         PIC 9(05)V99.
